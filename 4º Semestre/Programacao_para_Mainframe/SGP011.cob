@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP011.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * RELATORIO DE ANIVERSARIANTES        *
+      * DO CADASTRO AMIGOSFATEC              *
+      * (PROXIMOS 30 DIAS)                  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGOSFATEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELANIV ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOSFATEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOSFATEC.DAT".
+       01 REGPRO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(30).
+                03 TELEFONE        PIC 9(11).
+                03 EMAIL           PIC X(30).
+                03 DATANASC        PIC 9(08).
+                03 DT-ALTERACAO    PIC 9(08).
+                03 USUARIO         PIC X(08).
+      *
+       FD RELANIV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ANIVERSARIOAMIGO.LST".
+       01 REGRELANIV              PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-CONTANIV         PIC 9(06) VALUE ZEROS.
+       77 W-DIAHOJE          PIC 9(05) VALUE ZEROS.
+       77 W-DIANASC          PIC 9(05) VALUE ZEROS.
+       77 W-DIFDIAS          PIC S9(05) VALUE ZEROS.
+       01 W-HOJE             PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-AUX REDEFINES W-HOJE.
+          03 W-HOJE-ANO      PIC 9(04).
+          03 W-HOJE-MES      PIC 9(02).
+          03 W-HOJE-DIA      PIC 9(02).
+       01 DATANASC-AUX       PIC 9(08).
+      * DATANASC E GRAVADO DDMMAAAA, A MESMA CONVENCAO JA USADA
+      * PARA O CAMPO EM CLIENTE.DAT (SGP003/SGP005)
+       01 W-NASCDATA REDEFINES DATANASC-AUX.
+          03 W-NASC-DIA      PIC 9(02).
+          03 W-NASC-MES      PIC 9(02).
+          03 W-NASC-ANO      PIC 9(04).
+       01 TAB-DIASMESX.
+          03 FILLER PIC 9(03) VALUE 000.
+          03 FILLER PIC 9(03) VALUE 031.
+          03 FILLER PIC 9(03) VALUE 059.
+          03 FILLER PIC 9(03) VALUE 090.
+          03 FILLER PIC 9(03) VALUE 120.
+          03 FILLER PIC 9(03) VALUE 151.
+          03 FILLER PIC 9(03) VALUE 181.
+          03 FILLER PIC 9(03) VALUE 212.
+          03 FILLER PIC 9(03) VALUE 243.
+          03 FILLER PIC 9(03) VALUE 273.
+          03 FILLER PIC 9(03) VALUE 304.
+          03 FILLER PIC 9(03) VALUE 334.
+       01 TAB-DIASMESAUX REDEFINES TAB-DIASMESX.
+          03 TAB-DIASMES PIC 9(03) OCCURS 12 TIMES.
+       01 LINHA-REL.
+          03 LR-NOME         PIC X(30).
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-DATANASC     PIC 99/99/9999.
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-TELEFONE     PIC 9(11).
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-EMAIL        PIC X(30).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD.
+                OPEN INPUT AMIGOSFATEC
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGOSFATEC"
+                   STOP RUN.
+                OPEN OUTPUT RELANIV
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE AMIGOSFATEC
+                   STOP RUN.
+                MOVE SPACES TO REGRELANIV
+                MOVE "ANIVERSARIANTES NOS PROXIMOS 30 DIAS - AMIGOS"
+                        TO REGRELANIV
+                WRITE REGRELANIV.
+                MOVE SPACES TO REGRELANIV
+                WRITE REGRELANIV.
+                COMPUTE W-DIAHOJE =
+                        TAB-DIASMES(W-HOJE-MES) + W-HOJE-DIA.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ AMIGOSFATEC NEXT RECORD
+                   AT END
+                      MOVE "S" TO W-FIM
+                      GO TO 2000-PROCESSA-FIM.
+                IF DATANASC = ZEROS
+                   GO TO 2000-PROCESSA-FIM.
+                MOVE DATANASC TO DATANASC-AUX.
+                COMPUTE W-DIANASC =
+                        TAB-DIASMES(W-NASC-MES) + W-NASC-DIA.
+                COMPUTE W-DIFDIAS = W-DIANASC - W-DIAHOJE.
+                IF W-DIFDIAS < 0
+                   ADD 365 TO W-DIFDIAS.
+                IF W-DIFDIAS <= 30
+                   ADD 1 TO W-CONTANIV
+                   MOVE SPACES TO LINHA-REL
+                   MOVE NOME      TO LR-NOME
+                   MOVE DATANASC  TO LR-DATANASC
+                   MOVE TELEFONE  TO LR-TELEFONE
+                   MOVE EMAIL     TO LR-EMAIL
+                   MOVE LINHA-REL TO REGRELANIV
+                   WRITE REGRELANIV.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                MOVE SPACES TO REGRELANIV
+                WRITE REGRELANIV.
+                MOVE SPACES TO REGRELANIV
+                STRING "ANIVERSARIANTES ENCONTRADOS.: " W-CONTANIV
+                        DELIMITED BY SIZE INTO REGRELANIV
+                WRITE REGRELANIV.
+                CLOSE AMIGOSFATEC.
+                CLOSE RELANIV.
+       9000-FINALIZA-FIM.
+                EXIT.
