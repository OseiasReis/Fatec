@@ -16,7 +16,7 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CODIGO
+                    ALTERNATE RECORD KEY IS CHAVE-CIDBAIRRO
                                                       WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
@@ -28,9 +28,12 @@
        01 REGAMG.
                 03 CODIGO              PIC 9(08).
                 03 LOGRADOURO          PIC X(40).
-                03 BAIRRO              PIC X(20).
-                03 CIDADE              PIC X(20).
+                03 CHAVE-CIDBAIRRO.
+                   04 CIDADE           PIC X(20).
+                   04 BAIRRO           PIC X(20).
                 03 UF                  PIC X(02).
+                03 DT-ALTERACAO        PIC 9(08).
+                03 USUARIO             PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,19 +46,41 @@
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
        01 UFEXTENSO    PIC X(10) VALUE SPACES.
+       77 WRK-CIDADE   PIC X(20) VALUE SPACES.
+       77 WRK-BAIRRO   PIC X(20) VALUE SPACES.
+       77 W-USUARIO    PIC X(08) VALUE SPACES.
 
        01 TABUNIDADEFEDERACAO.
-          03 T1   PIC X(12) VALUE "ACACRE      ".
-          03 T2   PIC X(12) VALUE "AMAMAPA     ".
-          03 T3   PIC X(12) VALUE "SPSAO PAULO ".
-          03 T4   PIC X(12) VALUE "RJR.JANEIRO ".
-          03 T5   PIC X(12) VALUE "DFDISTR.FED.".
-          03 T6   PIC X(12) VALUE "PRPARANA    ".
-          03 T7   PIC X(24) VALUE "RSRIO G.SUL  MGM. GERAIS".
-          03 T8   PIC X(12) VALUE "RNRIO G.NORT".
+          03 FILLER   PIC X(12) VALUE "ACACRE      ".
+          03 FILLER   PIC X(12) VALUE "ALALAGOAS   ".
+          03 FILLER   PIC X(12) VALUE "APAMAPA     ".
+          03 FILLER   PIC X(12) VALUE "AMAMAZONAS  ".
+          03 FILLER   PIC X(12) VALUE "BABAHIA     ".
+          03 FILLER   PIC X(12) VALUE "CECEARA     ".
+          03 FILLER   PIC X(12) VALUE "DFD FEDERAL ".
+          03 FILLER   PIC X(12) VALUE "ESE SANTO   ".
+          03 FILLER   PIC X(12) VALUE "GOGOIAS     ".
+          03 FILLER   PIC X(12) VALUE "MAMARANHAO  ".
+          03 FILLER   PIC X(12) VALUE "MTM GROSSO  ".
+          03 FILLER   PIC X(12) VALUE "MSM.G DO SUL".
+          03 FILLER   PIC X(12) VALUE "MGM GERAIS  ".
+          03 FILLER   PIC X(12) VALUE "PAPARA      ".
+          03 FILLER   PIC X(12) VALUE "PBPARAIBA   ".
+          03 FILLER   PIC X(12) VALUE "PRPARANA    ".
+          03 FILLER   PIC X(12) VALUE "PEPERNAMBUCO".
+          03 FILLER   PIC X(12) VALUE "PIPIAUI     ".
+          03 FILLER   PIC X(12) VALUE "RJRD JANEIRO".
+          03 FILLER   PIC X(12) VALUE "RNRGDO NORTE".
+          03 FILLER   PIC X(12) VALUE "RSRG DO SUL ".
+          03 FILLER   PIC X(12) VALUE "RORONDONIA  ".
+          03 FILLER   PIC X(12) VALUE "RRRORAIMA   ".
+          03 FILLER   PIC X(12) VALUE "SCS CATARINA".
+          03 FILLER   PIC X(12) VALUE "SPSAO PAULO ".
+          03 FILLER   PIC X(12) VALUE "SESERGIPE   ".
+          03 FILLER   PIC X(12) VALUE "TOTOCANTINS ".
 
        01 TABUFAUX REDEFINES TABUNIDADEFEDERACAO.
-          03 TABUF   PIC X(12) OCCURS 08 TIMES.
+          03 TABUF   PIC X(12) OCCURS 27 TIMES.
        01 ALFATP.
            03 ALFATP1 PIC X(02).
            03 ALFATP2 PIC X(10).
@@ -111,10 +136,19 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+                DISPLAY 23, 40 "USUARIO: ".
+                ACCEPT W-USUARIO.
        INC-001.
                 MOVE ZEROS  TO CODIGO.
                 MOVE SPACES TO LOGRADOURO BAIRRO CIDADE UF.
                 DISPLAY TELACEP.
+       INC-001B.
+                MOVE "N" TO W-OPCAO
+                DISPLAY 23, 40 "PESQUISAR CIDADE/BAIRRO (S/N): ".
+                ACCEPT W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-OPCAO = "S" OR "s"
+                   GO TO BRW-001.
        INC-002.
                 ACCEPT TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -161,7 +195,7 @@
        INC-006.
             MOVE TABUF(IND) TO ALFATP
             IF UF NOT = ALFATP1
-                      IF IND < 09
+                      IF IND < 27
                           ADD 1 TO IND
                           GO TO INC-006
                       ELSE
@@ -189,6 +223,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 WRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -257,6 +293,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 REWRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -266,6 +304,41 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *********************************************
+      * ROTINA DE PESQUISA POR CIDADE/BAIRRO      *
+      *********************************************
+      *
+       BRW-001.
+                MOVE SPACES TO CIDADE BAIRRO.
+                DISPLAY 23, 40 "CIDADE P/ PESQUISA         : ".
+                ACCEPT CIDADE.
+                DISPLAY 23, 40 "BAIRRO P/ PESQUISA (OPC.)  : ".
+                ACCEPT BAIRRO.
+                MOVE CIDADE TO WRK-CIDADE.
+                MOVE BAIRRO TO WRK-BAIRRO.
+                START CEP KEY IS NOT LESS THAN CHAVE-CIDBAIRRO
+                   INVALID KEY
+                      MOVE "*** NENHUM REGISTRO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                MOVE "00" TO ST-ERRO.
+                PERFORM BRW-002 THRU BRW-002-FIM
+                   UNTIL CIDADE NOT = WRK-CIDADE
+                      OR ST-ERRO NOT = "00".
+                MOVE "*** FIM DA PESQUISA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+       BRW-002.
+                READ CEP NEXT RECORD
+                   AT END MOVE "99" TO ST-ERRO.
+                IF ST-ERRO = "00" AND CIDADE = WRK-CIDADE
+                   IF WRK-BAIRRO = SPACES OR BAIRRO = WRK-BAIRRO
+                      DISPLAY TELACEP
+                      MOVE "* ACHADO - ENTER P/ PROXIMO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BRW-002-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
