@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP010.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * AGENDA DIARIA DO PETSHOP            *
+      * (AGENDAMENTOS ORDENADOS POR HORA)   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AGENDA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AGE-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT PETS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PETS-KEY
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT RELAGE ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AGENDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDAPET.DAT".
+       01 AGENDA-REG.
+           05 AGE-CHAVE.
+              10 AGE-DATA     PIC 9(08).
+              10 AGE-HORA     PIC 9(04).
+              10 AGE-TEL      PIC 9(09).
+           05 AGE-SERVICO     PIC X(20).
+           05 AGE-SITUACAO    PIC X(01).
+      *
+       FD PETS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETSHOPSYSTEM.DAT".
+       01 PETS-REG.
+           05 PETS-KEY.
+              10 PETS-TEL  PIC 9(09).
+           05 PETS-NOME    PIC X(30).
+           05 PETS-CPF     PIC 9(12).
+           05 PETS-ESPECIE PIC X(15).
+           05 PETS-RACA    PIC X(15).
+           05 PETS-VACINAS OCCURS 3 TIMES.
+              10 VAC-NOME  PIC X(15).
+              10 VAC-DATA  PIC 9(08).
+      *
+       FD RELAGE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDADIA.LST".
+       01 REGRELAGE              PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 ST-ERRO3           PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-DATAAGE          PIC 9(08) VALUE ZEROS.
+       77 W-CONTAGE          PIC 9(06) VALUE ZEROS.
+       77 W-NOMEPET          PIC X(30) VALUE SPACES.
+       01 LINHA-REL.
+          03 LR-HORA         PIC 9999.
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-TEL          PIC 9(09).
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-PET          PIC X(30).
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-SERVICO      PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                DISPLAY "DATA DA AGENDA (AAAAMMDD): ".
+                ACCEPT W-DATAAGE.
+                OPEN INPUT AGENDA
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO AGENDA"
+                   STOP RUN.
+                OPEN INPUT PETS
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PETS"
+                   CLOSE AGENDA
+                   STOP RUN.
+                OPEN OUTPUT RELAGE
+                IF ST-ERRO3 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE AGENDA
+                   CLOSE PETS
+                   STOP RUN.
+                MOVE SPACES TO REGRELAGE
+                MOVE "AGENDA DIARIA DO PETSHOP" TO REGRELAGE
+                WRITE REGRELAGE.
+                MOVE SPACES TO REGRELAGE
+                WRITE REGRELAGE.
+                MOVE W-DATAAGE TO AGE-DATA
+                MOVE ZEROS     TO AGE-HORA AGE-TEL
+                START AGENDA KEY IS NOT LESS THAN AGE-CHAVE
+                   INVALID KEY MOVE "S" TO W-FIM.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ AGENDA NEXT RECORD
+                   AT END
+                      MOVE "S" TO W-FIM
+                      GO TO 2000-PROCESSA-FIM.
+                IF AGE-DATA NOT = W-DATAAGE
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTAGE
+                MOVE AGE-TEL  TO PETS-TEL
+                READ PETS
+                   INVALID KEY
+                      MOVE "*** PET NAO ENCONTRADO ***" TO W-NOMEPET
+                   NOT INVALID KEY
+                      MOVE PETS-NOME TO W-NOMEPET.
+                MOVE SPACES TO LINHA-REL
+                MOVE AGE-HORA     TO LR-HORA
+                MOVE AGE-TEL      TO LR-TEL
+                MOVE W-NOMEPET    TO LR-PET
+                MOVE AGE-SERVICO  TO LR-SERVICO
+                MOVE LINHA-REL TO REGRELAGE
+                WRITE REGRELAGE.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                MOVE SPACES TO REGRELAGE
+                WRITE REGRELAGE.
+                MOVE SPACES TO REGRELAGE
+                STRING "AGENDAMENTOS DO DIA.: " W-CONTAGE
+                        DELIMITED BY SIZE INTO REGRELAGE
+                WRITE REGRELAGE.
+                CLOSE AGENDA.
+                CLOSE PETS.
+                CLOSE RELAGE.
+       9000-FINALIZA-FIM.
+                EXIT.
