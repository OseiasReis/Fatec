@@ -30,6 +30,9 @@
                 03 NOME            PIC X(30).
                 03 TELEFONE        PIC 9(11).
                 03 EMAIL           PIC X(30).
+                03 DATANASC        PIC 9(08).
+                03 DT-ALTERACAO    PIC 9(08).
+                03 USUARIO         PIC X(08).
 
       *
       *-----------------------------------------------------------------
@@ -41,6 +44,7 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-USUARIO    PIC X(08) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -60,13 +64,16 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           DISPLAY 23, 40 "USUARIO: ".
+           ACCEPT W-USUARIO.
        INC-001.
-                MOVE ZEROS  TO APELIDO
+                MOVE ZEROS  TO APELIDO DATANASC
                 DISPLAY 01, 20 "CADASTRO DE PRODUTO"
                 DISPLAY 04, 01 "APELIDO            : "
                 DISPLAY 05, 01 "NOME               : "
                 DISPLAY 06, 01 "TELEFONE           : "
-                DISPLAY 07, 01 "EMAIL              : ".
+                DISPLAY 07, 01 "EMAIL              : "
+                DISPLAY 08, 01 "DATA NASCIMENTO    : ".
        INC-002.
                 ACCEPT  APELIDO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -85,6 +92,7 @@
                       DISPLAY 05, 21 NOME
               DISPLAY 06, 21 TELEFONE
                       DISPLAY 07, 21 EMAIL
+                      DISPLAY 08, 21 DATANASC
                       MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -107,6 +115,10 @@
                 ACCEPT EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+       INC-005B.
+                ACCEPT DATANASC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -116,7 +128,7 @@
                 DISPLAY 23, 40 "DADOS OK (S/N) : ".
                 ACCEPT  W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-005B.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -126,6 +138,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -195,6 +209,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
