@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP005.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * RELATORIO DE ANIVERSARIANTES        *
+      * (CLIENTES COM ANIVERSARIO NOS       *
+      *  PROXIMOS 30 DIAS)                  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELANIV ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REGAMG.
+                03 CPF              PIC 9(12).
+                03 NOME             PIC X(40).
+                03 CEP              PIC 9(08).
+                03 LOGRADOURO       PIC X(30).
+                03 NUMERO           PIC 9(04).
+                03 COMPLEMENTO      PIC X(12).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 TELEFONE         PIC 9(09).
+                03 DDD              PIC 9(02).
+                03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
+                03 SITUACAO         PIC X(01).
+                03 DT-ALTERACAO     PIC 9(08).
+                03 USUARIO          PIC X(08).
+      *
+       FD RELANIV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ANIVERSARIO.LST".
+       01 REGRELANIV             PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-CONTLIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-CONTACHADOS      PIC 9(06) VALUE ZEROS.
+       01 W-DATAHOJE.
+          03 W-ANOHOJE       PIC 9(04).
+          03 W-MESHOJE       PIC 9(02).
+          03 W-DIAHOJE       PIC 9(02).
+       01 DATANASC-AUX       PIC 9(08).
+       01 W-NASCDATA REDEFINES DATANASC-AUX.
+          03 W-DIANASC       PIC 9(02).
+          03 W-MESNASC       PIC 9(02).
+          03 W-ANONASC       PIC 9(04).
+       77 W-DIAHOJEANO       PIC 9(03) VALUE ZEROS.
+       77 W-DIANASCANO       PIC 9(03) VALUE ZEROS.
+       77 W-DIFDIAS          PIC S9(04) VALUE ZEROS.
+       01 TAB-DIASMES-X.
+          03 FILLER PIC 9(03) VALUE 000.
+          03 FILLER PIC 9(03) VALUE 031.
+          03 FILLER PIC 9(03) VALUE 059.
+          03 FILLER PIC 9(03) VALUE 090.
+          03 FILLER PIC 9(03) VALUE 120.
+          03 FILLER PIC 9(03) VALUE 151.
+          03 FILLER PIC 9(03) VALUE 181.
+          03 FILLER PIC 9(03) VALUE 212.
+          03 FILLER PIC 9(03) VALUE 243.
+          03 FILLER PIC 9(03) VALUE 273.
+          03 FILLER PIC 9(03) VALUE 304.
+          03 FILLER PIC 9(03) VALUE 334.
+       01 TAB-DIASMES-AUX REDEFINES TAB-DIASMES-X.
+          03 TAB-DIASMES     PIC 9(03) OCCURS 12 TIMES.
+       01 LINHA-REL.
+          03 LR-NOME         PIC X(40).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-NASC         PIC 99/99/9999.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-DDD          PIC 99.
+          03 FILLER          PIC X(01) VALUE "-".
+          03 LR-TELEFONE     PIC 999.999.999.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-EMAIL        PIC X(40).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                OPEN INPUT CLIENTE
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                   STOP RUN.
+                OPEN OUTPUT RELANIV
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE CLIENTE
+                   STOP RUN.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD.
+                MOVE SPACES TO REGRELANIV
+                MOVE "RELATORIO DE ANIVERSARIANTES - PROX. 30 DIAS"
+                                                  TO REGRELANIV
+                WRITE REGRELANIV.
+                MOVE SPACES TO REGRELANIV
+                WRITE REGRELANIV.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ CLIENTE NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTLIDOS
+                IF SITUACAO NOT = "A"
+                   GO TO 2000-PROCESSA-FIM.
+                MOVE DATANASC TO DATANASC-AUX
+                PERFORM 3000-VERIFICA-ANIV THRU 3000-VERIFICA-ANIV-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       3000-VERIFICA-ANIV.
+                IF W-MESNASC < 01 OR W-MESNASC > 12
+                   GO TO 3000-VERIFICA-ANIV-FIM.
+                COMPUTE W-DIANASCANO =
+                        TAB-DIASMES(W-MESNASC) + W-DIANASC.
+                COMPUTE W-DIAHOJEANO =
+                        TAB-DIASMES(W-MESHOJE)  + W-DIAHOJE.
+                COMPUTE W-DIFDIAS = W-DIANASCANO - W-DIAHOJEANO.
+                IF W-DIFDIAS < 0
+                   ADD 365 TO W-DIFDIAS.
+                IF W-DIFDIAS >= 0 AND W-DIFDIAS <= 30
+                   PERFORM 4000-IMPRIME THRU 4000-IMPRIME-FIM.
+       3000-VERIFICA-ANIV-FIM.
+                EXIT.
+      *
+       4000-IMPRIME.
+                ADD 1 TO W-CONTACHADOS
+                MOVE SPACES TO LINHA-REL
+                MOVE NOME TO LR-NOME
+                MOVE DATANASC TO LR-NASC
+                MOVE DDD TO LR-DDD
+                MOVE TELEFONE TO LR-TELEFONE
+                MOVE EMAIL TO LR-EMAIL
+                MOVE LINHA-REL TO REGRELANIV
+                WRITE REGRELANIV.
+       4000-IMPRIME-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                MOVE SPACES TO REGRELANIV
+                WRITE REGRELANIV.
+                MOVE SPACES TO REGRELANIV
+                STRING "CLIENTES LIDOS....: " W-CONTLIDOS
+                        DELIMITED BY SIZE INTO REGRELANIV
+                WRITE REGRELANIV.
+                MOVE SPACES TO REGRELANIV
+                STRING "ANIVERSARIANTES....: " W-CONTACHADOS
+                        DELIMITED BY SIZE INTO REGRELANIV
+                WRITE REGRELANIV.
+                CLOSE CLIENTE.
+                CLOSE RELANIV.
+       9000-FINALIZA-FIM.
+                EXIT.
