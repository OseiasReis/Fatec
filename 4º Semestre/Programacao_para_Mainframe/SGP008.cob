@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP008.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * EXTRATO DE CLIENTE                  *
+      * (VENDAS DO CLIENTE NUM PERIODO,     *
+      *  POR CPF OU POR TODOS OS CLIENTES)  *
+      **************************************
+      *----------------------------------------------------------------
+      * OBS: O CODIGO DE CLIENTE USADO EM VENDAS.DAT (CODCLI, 9 DIG.)
+      * E OS 9 DIGITOS MENOS SIGNIFICATIVOS DO CPF DO CLIENTE EM
+      * CLIENTE.DAT (12 DIG.). A SELECAO POR CPF DERIVA O CODCLI
+      * CORRESPONDENTE A PARTIR DESSES 9 DIGITOS.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT VENDAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS VENDAS-CHAVE
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT VENDASITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ITEM-CHAVE
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT RELEXT ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT CKP008 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROCKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REGAMG.
+                03 CPF              PIC 9(12).
+                03 NOME             PIC X(40).
+                03 CEP              PIC 9(08).
+                03 LOGRADOURO       PIC X(30).
+                03 NUMERO           PIC 9(04).
+                03 COMPLEMENTO      PIC X(12).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 TELEFONE         PIC 9(09).
+                03 DDD              PIC 9(02).
+                03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
+                03 SITUACAO         PIC X(01).
+                03 DT-ALTERACAO     PIC 9(08).
+                03 USUARIO          PIC X(08).
+      *
+       FD VENDAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDAS.DAT".
+       01 VENDAS-REG.
+           05 VENDAS-CHAVE.
+              10 CODCLI       PIC 9(09).
+              10 NVENDA       PIC 9(06).
+           05 VALORTOTAL      PIC 9(09).
+           05 DTVENDA         PIC 9(08).
+           05 FORMAPAGTO      PIC X(01).
+           05 PARCELAS        PIC 9(02).
+           05 VD-DT-ALTERACAO PIC 9(08).
+           05 VD-USUARIO      PIC X(08).
+      *
+       FD VENDASITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDASITEM.DAT".
+       01 VENDASITEM-REG.
+           05 ITEM-CHAVE.
+              10 ITEM-CODCLI  PIC 9(09).
+              10 ITEM-NVENDA  PIC 9(06).
+              10 ITEM-SEQ     PIC 9(03).
+           05 PROD            PIC X(09).
+           05 DESCRICAO        PIC X(30).
+           05 UNID             PIC X(02).
+           05 PRECOCUSTO       PIC 9(06).
+           05 PRECOVENDA       PIC 9(06).
+           05 QTD              PIC 9(05).
+           05 VALORVENDA        PIC 9(08).
+           05 ICMS              PIC 9(08).
+      *
+       FD RELEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTRATOCLIENTE.LST".
+       01 REGRELEXT               PIC X(80).
+      *
+       FD CKP008
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKP008.DAT".
+       01 REGCKP008.
+                03 CKP-CHAVE.
+                   04 CKP-CODCLI  PIC 9(09).
+                   04 CKP-NVENDA  PIC 9(06).
+                03 CKP-CONTVENDAS    PIC 9(06).
+                03 CKP-TOTGERAL      PIC 9(09).
+                03 CKP-CPFSEL        PIC 9(12).
+                03 CKP-DTINI         PIC 9(08).
+                03 CKP-DTFIM         PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 ST-ERRO3           PIC X(02) VALUE "00".
+       77 ST-ERRO4           PIC X(02) VALUE "00".
+       77 ST-ERROCKP         PIC X(02) VALUE "00".
+       77 W-REINICIO         PIC X(01) VALUE "N".
+       77 W-INTERVALOCKP     PIC 9(03) VALUE 20.
+       77 W-RESTOCKP         PIC 9(06) VALUE ZEROS.
+       77 W-QUOCCKP          PIC 9(06) VALUE ZEROS.
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-FIMITEM          PIC X(01) VALUE "N".
+       01 W-CPFSEL           PIC 9(12) VALUE ZEROS.
+       01 W-CPFSEL-GRUPO REDEFINES W-CPFSEL.
+          03 FILLER           PIC 9(03).
+          03 W-CODCLISEL      PIC 9(09).
+       77 W-DTINI            PIC 9(08) VALUE ZEROS.
+       77 W-DTFIM            PIC 9(08) VALUE 99999999.
+       77 W-NOMECLI          PIC X(40) VALUE SPACES.
+       01 W-ENDERECOCLI.
+          03 W-LOGRADOURO    PIC X(30) VALUE SPACES.
+          03 W-NUMERO        PIC 9(04) VALUE ZEROS.
+          03 W-BAIRRO        PIC X(20) VALUE SPACES.
+          03 W-CIDADE        PIC X(20) VALUE SPACES.
+          03 W-UF            PIC X(02) VALUE SPACES.
+          03 W-CEP           PIC 9(08) VALUE ZEROS.
+       01 W-CPFLOOKUP        PIC 9(12) VALUE ZEROS.
+       01 W-CPFLOOKUP-GRUPO REDEFINES W-CPFLOOKUP.
+          03 FILLER           PIC 9(03).
+          03 W-CPFLOOKUP-COD  PIC 9(09).
+       77 W-CONTVENDAS       PIC 9(06) VALUE ZEROS.
+       77 W-TOTGERAL         PIC 9(09) VALUE ZEROS.
+       01 LINHA-REL.
+          03 LR-NVENDA        PIC ZZZZZ9.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LR-DATA          PIC 9999/99/99.
+          03 FILLER           PIC X(02) VALUE SPACES.
+          03 LR-PROD          PIC X(09).
+          03 FILLER           PIC X(01) VALUE SPACES.
+          03 LR-ITEM          PIC X(30).
+          03 FILLER           PIC X(01) VALUE SPACES.
+          03 LR-QTD           PIC ZZZZ9.
+          03 FILLER           PIC X(01) VALUE SPACES.
+          03 LR-PRECOVENDA    PIC ZZZZZ9,99.
+          03 FILLER           PIC X(01) VALUE SPACES.
+          03 LR-VALOR         PIC ZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                DISPLAY "CPF DO CLIENTE (ZEROS = TODOS OS CLIENTES): ".
+                ACCEPT W-CPFSEL.
+                DISPLAY "DATA INICIAL (AAAAMMDD), ENTER P/ TODAS: ".
+                ACCEPT W-DTINI.
+                IF W-DTINI = ZEROS
+                   MOVE ZEROS TO W-DTINI.
+                DISPLAY "DATA FINAL   (AAAAMMDD), ENTER P/ TODAS: ".
+                ACCEPT W-DTFIM.
+                IF W-DTFIM = ZEROS
+                   MOVE 99999999 TO W-DTFIM.
+                OPEN INPUT CLIENTE
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                   STOP RUN.
+                OPEN INPUT VENDAS
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDAS"
+                   CLOSE CLIENTE
+                   STOP RUN.
+                OPEN INPUT VENDASITEM
+                IF ST-ERRO3 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDASITEM"
+                   CLOSE CLIENTE
+                   CLOSE VENDAS
+                   STOP RUN.
+                PERFORM 1100-RETOMA-CKP THRU 1100-RETOMA-CKP-FIM.
+                IF W-REINICIO = "S"
+                   OPEN EXTEND RELEXT
+                ELSE
+                   OPEN OUTPUT RELEXT.
+                IF ST-ERRO4 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE CLIENTE
+                   CLOSE VENDAS
+                   CLOSE VENDASITEM
+                   STOP RUN.
+                IF W-REINICIO = "N"
+                   MOVE SPACES TO REGRELEXT
+                   MOVE "EXTRATO DE VENDAS DO CLIENTE" TO REGRELEXT
+                   WRITE REGRELEXT
+                   MOVE SPACES TO REGRELEXT
+                   WRITE REGRELEXT
+                END-IF.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       1100-RETOMA-CKP.
+                OPEN INPUT CKP008
+                IF ST-ERROCKP NOT = "00"
+                   GO TO 1100-RETOMA-CKP-FIM.
+                READ CKP008
+                   AT END
+                      CLOSE CKP008
+                      GO TO 1100-RETOMA-CKP-FIM.
+                IF CKP-CPFSEL NOT = W-CPFSEL
+                   OR CKP-DTINI NOT = W-DTINI
+                   OR CKP-DTFIM NOT = W-DTFIM
+                   DISPLAY "PARAMETROS DIFERENTES DO CHECKPOINT "
+                           "ANTERIOR - INFORME OS MESMOS VALORES"
+                   CLOSE CKP008
+                   CLOSE CLIENTE
+                   CLOSE VENDAS
+                   CLOSE VENDASITEM
+                   STOP RUN.
+                MOVE "S" TO W-REINICIO.
+                MOVE CKP-CONTVENDAS TO W-CONTVENDAS.
+                MOVE CKP-TOTGERAL   TO W-TOTGERAL.
+                CLOSE CKP008.
+                DISPLAY "RETOMANDO EXTRATO APOS CHECKPOINT: "
+                        CKP-CODCLI "/" CKP-NVENDA.
+      * O CHECKPOINT GUARDA A CHAVE DA ULTIMA VENDA JA TOTALMENTE
+      * PROCESSADA - O START TEM QUE COMECAR DEPOIS DELA, SENAO A
+      * RETOMADA IMPRIME A MESMA VENDA DUAS VEZES
+                MOVE CKP-CHAVE TO VENDAS-CHAVE.
+                START VENDAS KEY IS GREATER THAN VENDAS-CHAVE
+                   INVALID KEY MOVE "S" TO W-FIM.
+                IF W-FIM NOT = "S"
+                   READ VENDAS NEXT RECORD
+                      AT END MOVE "S" TO W-FIM
+                   END-READ
+                END-IF.
+       1100-RETOMA-CKP-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ VENDAS NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                IF DTVENDA < W-DTINI OR DTVENDA > W-DTFIM
+                   GO TO 2000-PROCESSA-FIM.
+                IF W-CPFSEL NOT = ZEROS AND CODCLI NOT = W-CODCLISEL
+                   GO TO 2000-PROCESSA-FIM.
+                PERFORM 2050-CABECALHO-CLIENTE
+                        THRU 2050-CABECALHO-CLIENTE-FIM.
+                ADD 1 TO W-CONTVENDAS
+                ADD VALORTOTAL TO W-TOTGERAL
+                MOVE "N" TO W-FIMITEM
+                MOVE CODCLI TO ITEM-CODCLI
+                MOVE NVENDA TO ITEM-NVENDA
+                MOVE ZEROS  TO ITEM-SEQ
+                START VENDASITEM KEY IS NOT LESS THAN ITEM-CHAVE
+                   INVALID KEY MOVE "S" TO W-FIMITEM.
+                PERFORM 2100-PROCESSA-ITEM THRU 2100-PROCESSA-ITEM-FIM
+                   UNTIL W-FIMITEM = "S".
+                DIVIDE W-CONTVENDAS BY W-INTERVALOCKP
+                        GIVING W-QUOCCKP REMAINDER W-RESTOCKP.
+                IF W-RESTOCKP = ZEROS
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       1900-GRAVA-CKP.
+                OPEN OUTPUT CKP008.
+                MOVE VENDAS-CHAVE TO CKP-CHAVE.
+                MOVE W-CONTVENDAS TO CKP-CONTVENDAS.
+                MOVE W-TOTGERAL   TO CKP-TOTGERAL.
+                MOVE W-CPFSEL     TO CKP-CPFSEL.
+                MOVE W-DTINI      TO CKP-DTINI.
+                MOVE W-DTFIM      TO CKP-DTFIM.
+                WRITE REGCKP008.
+                CLOSE CKP008.
+       1900-GRAVA-CKP-FIM.
+                EXIT.
+      *
+       2050-CABECALHO-CLIENTE.
+                MOVE SPACES TO W-NOMECLI
+                MOVE SPACES TO W-ENDERECOCLI
+                MOVE ZEROS  TO W-CPFLOOKUP
+                MOVE CODCLI TO W-CPFLOOKUP-COD
+                MOVE W-CPFLOOKUP TO CPF
+                READ CLIENTE
+                   INVALID KEY
+                      MOVE "*** NAO CADASTRADO ***" TO W-NOMECLI
+                   NOT INVALID KEY
+                      MOVE NOME        TO W-NOMECLI
+                      MOVE LOGRADOURO  TO W-LOGRADOURO
+                      MOVE NUMERO      TO W-NUMERO
+                      MOVE BAIRRO      TO W-BAIRRO
+                      MOVE CIDADE      TO W-CIDADE
+                      MOVE UF          TO W-UF
+                      MOVE CEP         TO W-CEP.
+                MOVE SPACES TO REGRELEXT
+                STRING "CLIENTE: " W-NOMECLI
+                        DELIMITED BY SIZE INTO REGRELEXT
+                WRITE REGRELEXT.
+                IF W-LOGRADOURO NOT = SPACES
+                   MOVE SPACES TO REGRELEXT
+                   STRING "ENDERECO: " W-LOGRADOURO ", " W-NUMERO
+                           " - " W-BAIRRO " - " W-CIDADE "/" W-UF
+                           " CEP " W-CEP
+                           DELIMITED BY SIZE INTO REGRELEXT
+                   WRITE REGRELEXT.
+       2050-CABECALHO-CLIENTE-FIM.
+                EXIT.
+      *
+       2100-PROCESSA-ITEM.
+                READ VENDASITEM NEXT RECORD
+                   AT END MOVE "S" TO W-FIMITEM
+                   NOT AT END
+                      IF ITEM-CODCLI NOT = CODCLI
+                                      OR ITEM-NVENDA NOT = NVENDA
+                         MOVE "S" TO W-FIMITEM
+                      ELSE
+                         PERFORM 2200-IMPRIME THRU 2200-IMPRIME-FIM
+                      END-IF.
+       2100-PROCESSA-ITEM-FIM.
+                EXIT.
+      *
+       2200-IMPRIME.
+                MOVE SPACES TO LINHA-REL
+                MOVE NVENDA     TO LR-NVENDA
+                MOVE DTVENDA    TO LR-DATA
+                MOVE PROD       TO LR-PROD
+                MOVE DESCRICAO  TO LR-ITEM
+                MOVE QTD        TO LR-QTD
+                MOVE PRECOVENDA TO LR-PRECOVENDA
+                MOVE VALORVENDA TO LR-VALOR
+                MOVE LINHA-REL  TO REGRELEXT
+                WRITE REGRELEXT.
+       2200-IMPRIME-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                MOVE SPACES TO REGRELEXT
+                WRITE REGRELEXT.
+                MOVE SPACES TO REGRELEXT
+                STRING "VENDAS NO PERIODO...: " W-CONTVENDAS
+                        DELIMITED BY SIZE INTO REGRELEXT
+                WRITE REGRELEXT.
+                MOVE SPACES TO REGRELEXT
+                STRING "TOTAL GERAL.........: " W-TOTGERAL
+                        DELIMITED BY SIZE INTO REGRELEXT
+                WRITE REGRELEXT.
+                CLOSE CLIENTE.
+                CLOSE VENDAS.
+                CLOSE VENDASITEM.
+                CLOSE RELEXT.
+                OPEN OUTPUT CKP008.
+                CLOSE CKP008.
+       9000-FINALIZA-FIM.
+                EXIT.
