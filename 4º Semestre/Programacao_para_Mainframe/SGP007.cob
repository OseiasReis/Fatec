@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP007.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * RELATORIO DE VENDAS POR             *
+      * CLASSIFICACAO DE PRODUTO            *
+      * (PERIODO INFORMADO PELO OPERADOR)   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VENDAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS VENDAS-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT VENDASITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ITEM-CHAVE
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT RELVDA ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO4.
+       SELECT CKP007 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROCKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDAS.DAT".
+       01 VENDAS-REG.
+           05 VENDAS-CHAVE.
+              10 CODCLI       PIC 9(09).
+              10 NVENDA       PIC 9(06).
+           05 VALORTOTAL      PIC 9(09).
+           05 DTVENDA         PIC 9(08).
+           05 FORMAPAGTO      PIC X(01).
+           05 PARCELAS        PIC 9(02).
+           05 DT-ALTERACAO    PIC 9(08).
+           05 USUARIO         PIC X(08).
+      *
+       FD VENDASITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDASITEM.DAT".
+       01 VENDASITEM-REG.
+           05 ITEM-CHAVE.
+              10 ITEM-CODCLI  PIC 9(09).
+              10 ITEM-NVENDA  PIC 9(06).
+              10 ITEM-SEQ     PIC 9(03).
+           05 PROD            PIC X(09).
+           05 DESCRICAO        PIC X(30).
+           05 UNID             PIC X(02).
+           05 PRECOCUSTO       PIC 9(06).
+           05 PRECOVENDA       PIC 9(06).
+           05 QTD              PIC 9(05).
+           05 VALORVENDA        PIC 9(08).
+           05 ICMS              PIC 9(08).
+      *
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 PRODUTO-REG.
+           05 PRO-CODIGO        PIC 9(08).
+           05 PRO-DESCRICAO     PIC X(30).
+           05 PRO-UNIDADE       PIC X(02).
+           05 PRO-PRECOCUSTO    PIC 9(06).
+           05 PRO-PRECOVENDA    PIC 9(06).
+           05 PRO-CLASSIFICACAO PIC 9(01).
+           05 PRO-SITUACAO      PIC X(01).
+           05 PRO-ESTOQUE       PIC 9(06).
+           05 PRO-DT-ALTERACAO  PIC 9(08).
+           05 PRO-USUARIO       PIC X(08).
+      *
+       FD RELVDA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDASCLASSIF.LST".
+       01 REGRELVDA              PIC X(80).
+      *
+       FD CKP007
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKP007.DAT".
+       01 REGCKP007.
+                03 CKP-CHAVE.
+                   04 CKP-CODCLI  PIC 9(09).
+                   04 CKP-NVENDA  PIC 9(06).
+                03 CKP-CONTVENDAS     PIC 9(06).
+                03 CKP-CONTITENS      PIC 9(06).
+                03 CKP-TOTCLASSIF OCCURS 9 TIMES PIC 9(09).
+                03 CKP-QTDCLASSIF OCCURS 9 TIMES PIC 9(07).
+                03 CKP-DTINI          PIC 9(08).
+                03 CKP-DTFIM          PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 ST-ERRO3           PIC X(02) VALUE "00".
+       77 ST-ERRO4           PIC X(02) VALUE "00".
+       77 ST-ERROCKP         PIC X(02) VALUE "00".
+       77 W-REINICIO         PIC X(01) VALUE "N".
+       77 W-INTERVALOCKP     PIC 9(03) VALUE 20.
+       77 W-RESTOCKP         PIC 9(06) VALUE ZEROS.
+       77 W-QUOCCKP          PIC 9(06) VALUE ZEROS.
+       77 W-IDXCKP           PIC 9(01) VALUE ZEROS.
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-FIMITEM          PIC X(01) VALUE "N".
+       77 W-DTINI            PIC 9(08) VALUE ZEROS.
+       77 W-DTFIM            PIC 9(08) VALUE 99999999.
+       77 W-CONTVENDAS       PIC 9(06) VALUE ZEROS.
+       77 W-CONTITENS        PIC 9(06) VALUE ZEROS.
+       01 W-TOTCLASSIF.
+          03 W-TOTC OCCURS 9 TIMES PIC 9(09) VALUE ZEROS.
+       01 W-QTDCLASSIF.
+          03 W-QTDC OCCURS 9 TIMES PIC 9(07) VALUE ZEROS.
+       77 W-CLASSIF          PIC 9(01) VALUE ZEROS.
+       01 LINHA-REL.
+          03 LR-CLASSIF      PIC 9(01).
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-QTDITENS     PIC ZZZZZZ9.
+          03 FILLER          PIC X(03) VALUE SPACES.
+          03 LR-VALORTOTAL   PIC ZZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                DISPLAY "DATA INICIAL (AAAAMMDD), ENTER P/ TODAS: ".
+                ACCEPT W-DTINI.
+                IF W-DTINI = ZEROS
+                   MOVE ZEROS TO W-DTINI.
+                DISPLAY "DATA FINAL   (AAAAMMDD), ENTER P/ TODAS: ".
+                ACCEPT W-DTFIM.
+                IF W-DTFIM = ZEROS
+                   MOVE 99999999 TO W-DTFIM.
+                OPEN INPUT VENDAS
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDAS"
+                   STOP RUN.
+                OPEN INPUT VENDASITEM
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDASITEM"
+                   CLOSE VENDAS
+                   STOP RUN.
+                OPEN INPUT PRODUTO
+                IF ST-ERRO3 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                   CLOSE VENDAS
+                   CLOSE VENDASITEM
+                   STOP RUN.
+                PERFORM 1100-RETOMA-CKP THRU 1100-RETOMA-CKP-FIM.
+                IF W-REINICIO = "S"
+                   OPEN EXTEND RELVDA
+                ELSE
+                   OPEN OUTPUT RELVDA.
+                IF ST-ERRO4 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE VENDAS
+                   CLOSE VENDASITEM
+                   CLOSE PRODUTO
+                   STOP RUN.
+                IF W-REINICIO = "N"
+                   MOVE SPACES TO REGRELVDA
+                   MOVE "RELATORIO DE VENDAS POR CLASSIFICACAO"
+                           TO REGRELVDA
+                   WRITE REGRELVDA
+                   MOVE SPACES TO REGRELVDA
+                   WRITE REGRELVDA
+                END-IF.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       1100-RETOMA-CKP.
+                OPEN INPUT CKP007
+                IF ST-ERROCKP NOT = "00"
+                   GO TO 1100-RETOMA-CKP-FIM.
+                READ CKP007
+                   AT END
+                      CLOSE CKP007
+                      GO TO 1100-RETOMA-CKP-FIM.
+                MOVE "S" TO W-REINICIO.
+                MOVE CKP-CONTVENDAS TO W-CONTVENDAS.
+                MOVE CKP-CONTITENS  TO W-CONTITENS.
+                MOVE ZEROS TO W-IDXCKP.
+                PERFORM 1150-RESTAURA-CLASSIF
+                        THRU 1150-RESTAURA-CLASSIF-FIM
+                   VARYING W-IDXCKP FROM 1 BY 1 UNTIL W-IDXCKP > 9.
+                IF CKP-DTINI NOT = W-DTINI OR CKP-DTFIM NOT = W-DTFIM
+                   DISPLAY "PERIODO DIFERENTE DO CHECKPOINT "
+                           "ANTERIOR - INFORME AS MESMAS DATAS"
+                   CLOSE CKP007
+                   CLOSE VENDAS
+                   CLOSE VENDASITEM
+                   CLOSE PRODUTO
+                   STOP RUN.
+                CLOSE CKP007.
+                DISPLAY "RETOMANDO RELATORIO APOS CHECKPOINT: "
+                        CKP-CODCLI "/" CKP-NVENDA.
+      * O CHECKPOINT GUARDA A CHAVE DA ULTIMA VENDA JA TOTALMENTE
+      * PROCESSADA - O START TEM QUE COMECAR DEPOIS DELA, SENAO A
+      * RETOMADA CONTA A MESMA VENDA DUAS VEZES
+                MOVE CKP-CHAVE TO VENDAS-CHAVE.
+                START VENDAS KEY IS GREATER THAN VENDAS-CHAVE
+                   INVALID KEY MOVE "S" TO W-FIM.
+                IF W-FIM NOT = "S"
+                   READ VENDAS NEXT RECORD
+                      AT END MOVE "S" TO W-FIM
+                   END-READ
+                END-IF.
+       1100-RETOMA-CKP-FIM.
+                EXIT.
+      *
+       1150-RESTAURA-CLASSIF.
+                MOVE CKP-TOTCLASSIF(W-IDXCKP) TO W-TOTC(W-IDXCKP).
+                MOVE CKP-QTDCLASSIF(W-IDXCKP) TO W-QTDC(W-IDXCKP).
+       1150-RESTAURA-CLASSIF-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ VENDAS NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                IF DTVENDA < W-DTINI OR DTVENDA > W-DTFIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTVENDAS
+                MOVE "N" TO W-FIMITEM
+                MOVE CODCLI TO ITEM-CODCLI
+                MOVE NVENDA TO ITEM-NVENDA
+                MOVE ZEROS  TO ITEM-SEQ
+                START VENDASITEM KEY IS NOT LESS THAN ITEM-CHAVE
+                   INVALID KEY MOVE "S" TO W-FIMITEM.
+                PERFORM 2100-PROCESSA-ITEM THRU 2100-PROCESSA-ITEM-FIM
+                   UNTIL W-FIMITEM = "S".
+                DIVIDE W-CONTVENDAS BY W-INTERVALOCKP
+                        GIVING W-QUOCCKP REMAINDER W-RESTOCKP.
+                IF W-RESTOCKP = ZEROS
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       1900-GRAVA-CKP.
+                OPEN OUTPUT CKP007.
+                MOVE VENDAS-CHAVE  TO CKP-CHAVE.
+                MOVE W-CONTVENDAS  TO CKP-CONTVENDAS.
+                MOVE W-CONTITENS   TO CKP-CONTITENS.
+                MOVE W-DTINI       TO CKP-DTINI.
+                MOVE W-DTFIM       TO CKP-DTFIM.
+                MOVE ZEROS TO W-IDXCKP.
+                PERFORM 1950-SALVA-CLASSIF THRU 1950-SALVA-CLASSIF-FIM
+                   VARYING W-IDXCKP FROM 1 BY 1 UNTIL W-IDXCKP > 9.
+                WRITE REGCKP007.
+                CLOSE CKP007.
+       1900-GRAVA-CKP-FIM.
+                EXIT.
+      *
+       1950-SALVA-CLASSIF.
+                MOVE W-TOTC(W-IDXCKP) TO CKP-TOTCLASSIF(W-IDXCKP).
+                MOVE W-QTDC(W-IDXCKP) TO CKP-QTDCLASSIF(W-IDXCKP).
+       1950-SALVA-CLASSIF-FIM.
+                EXIT.
+      *
+       2100-PROCESSA-ITEM.
+                READ VENDASITEM NEXT RECORD
+                   AT END MOVE "S" TO W-FIMITEM
+                   NOT AT END
+                      IF ITEM-CODCLI NOT = CODCLI
+                                      OR ITEM-NVENDA NOT = NVENDA
+                         MOVE "S" TO W-FIMITEM
+                      ELSE
+                         PERFORM 2200-ACUMULA THRU 2200-ACUMULA-FIM
+                      END-IF.
+       2100-PROCESSA-ITEM-FIM.
+                EXIT.
+      *
+       2200-ACUMULA.
+                ADD 1 TO W-CONTITENS
+                MOVE PROD TO PRO-CODIGO
+                READ PRODUTO
+                   INVALID KEY
+                      MOVE ZEROS TO PRO-CLASSIFICACAO
+                   NOT INVALID KEY
+                      NEXT SENTENCE.
+                MOVE PRO-CLASSIFICACAO TO W-CLASSIF.
+                IF W-CLASSIF < 1 OR W-CLASSIF > 9
+                   MOVE 9 TO W-CLASSIF.
+                ADD 1          TO W-QTDC(W-CLASSIF)
+                ADD VALORVENDA TO W-TOTC(W-CLASSIF).
+       2200-ACUMULA-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                PERFORM 9100-IMPRIME-CLASSIF
+                        THRU 9100-IMPRIME-CLASSIF-FIM
+                   VARYING W-CLASSIF FROM 1 BY 1 UNTIL W-CLASSIF > 9.
+                MOVE SPACES TO REGRELVDA
+                WRITE REGRELVDA.
+                MOVE SPACES TO REGRELVDA
+                STRING "VENDAS PROCESSADAS..: " W-CONTVENDAS
+                        DELIMITED BY SIZE INTO REGRELVDA
+                WRITE REGRELVDA.
+                MOVE SPACES TO REGRELVDA
+                STRING "ITENS PROCESSADOS...: " W-CONTITENS
+                        DELIMITED BY SIZE INTO REGRELVDA
+                WRITE REGRELVDA.
+                CLOSE VENDAS.
+                CLOSE VENDASITEM.
+                CLOSE PRODUTO.
+                CLOSE RELVDA.
+                OPEN OUTPUT CKP007.
+                CLOSE CKP007.
+       9000-FINALIZA-FIM.
+                EXIT.
+      *
+       9100-IMPRIME-CLASSIF.
+                IF W-QTDC(W-CLASSIF) = ZEROS
+                   GO TO 9100-IMPRIME-CLASSIF-FIM.
+                MOVE SPACES TO LINHA-REL
+                MOVE W-CLASSIF           TO LR-CLASSIF
+                MOVE W-QTDC(W-CLASSIF)   TO LR-QTDITENS
+                MOVE W-TOTC(W-CLASSIF)   TO LR-VALORTOTAL
+                MOVE LINHA-REL TO REGRELVDA
+                WRITE REGRELVDA.
+       9100-IMPRIME-CLASSIF-FIM.
+                EXIT.
