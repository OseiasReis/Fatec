@@ -33,6 +33,9 @@
                 03 PRECOVENDA          PIC 9(06).
                 03 CLASSIFICACAO       PIC 9(01).
                 03 SITUACAO            PIC X(01).
+                03 ESTOQUE             PIC 9(06).
+                03 DT-ALTERACAO        PIC 9(08).
+                03 USUARIO             PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -47,6 +50,7 @@
        01 PRODUTOEXTENSO    PIC X(10) VALUE SPACES.
        01 CLASSEXTENSO      PIC X(10) VALUE SPACES.
        01 SITUEXTENSO       PIC X(10) VALUE SPACES.
+       77 W-USUARIO         PIC X(08) VALUE SPACES.
 
        01 TABUNIDADEX.
           03 FILLER   PIC X(12) VALUE "PCPECA      ".
@@ -110,6 +114,8 @@
                VALUE  "    CLASSIFICACAO:".
            05  LINE 16  COLUMN 01
                VALUE  "    SITUACAO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "    ESTOQUE:".
            05  TCODIGO
                LINE 04  COLUMN 12  PIC 9(05)
                USING  CODIGO.
@@ -140,6 +146,9 @@
            05  TUSITU
                LINE 16  COLUMN 16  PIC X(12)
                USING SITUEXTENSO.
+           05  TESTOQUE
+               LINE 18  COLUMN 14  PIC 9(06)
+               USING  ESTOQUE.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -160,8 +169,11 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+                DISPLAY 23, 40 "USUARIO: ".
+                ACCEPT W-USUARIO.
        INC-001.
-                MOVE ZEROS TO CODIGO PRECOCUSTO PRECOVENDA CLASSIFICACAO.
+                MOVE ZEROS TO CODIGO PRECOCUSTO PRECOVENDA CLASSIFICACAO
+                              ESTOQUE.
                 MOVE SPACES TO DESCRICAO UNIDADE SITUACAO.
                 DISPLAY TELAPRODUTO.
        INC-002.
@@ -227,6 +239,10 @@
                 ACCEPT TPRECOVENDA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
+                IF PRECOVENDA NOT > PRECOCUSTO
+                   MOVE "* VENDA DEVE SER MAIOR QUE O CUSTO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
        INC-008.
                 ACCEPT TCLASSIFICACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -261,12 +277,17 @@
                       MOVE ALFATP6 TO SITUEXTENSO.
             DISPLAY TELAPRODUTO.
 
+       INC-012.
+                ACCEPT TESTOQUE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY 23, 40 "DADOS OK (S/N) : ".
                 ACCEPT W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-012.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -276,6 +297,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 WRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -321,7 +344,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE PRODUTO RECORD
+                MOVE "D" TO SITUACAO
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
+                REWRITE REGAMG
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -344,6 +370,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 REWRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
