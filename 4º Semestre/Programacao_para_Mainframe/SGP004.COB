@@ -9,31 +9,181 @@
        FILE-CONTROL.
          SELECT VENDAS ASSIGN TO 'VENDAS.DAT'
          ORGANIZATION INDEXED
-         ACCESS MODE IS RANDOM
+         ACCESS MODE IS DYNAMIC
          FILE STATUS IS VENDAS-STATUS
-         RECORD KEY CODCLI.
+         RECORD KEY VENDAS-CHAVE.
+         SELECT VENDASITEM ASSIGN TO 'VENDASITEM.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS DYNAMIC
+         FILE STATUS IS ITEM-STATUS
+         RECORD KEY ITEM-CHAVE.
+         SELECT NVENDACTL ASSIGN TO 'NVENDACTL.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS RANDOM
+         FILE STATUS IS CTL-STATUS
+         RECORD KEY CTL-CHAVE.
+         SELECT PRODUTO ASSIGN TO 'PRODUTO.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS RANDOM
+         FILE STATUS IS PRODUTO-STATUS
+         RECORD KEY PRO-CODIGO.
+         SELECT CONTASREC ASSIGN TO 'CONTASREC.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS DYNAMIC
+         FILE STATUS IS CR-STATUS
+         RECORD KEY CR-CHAVE.
+         SELECT CLIENTE ASSIGN TO 'CLIENTE.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS RANDOM
+         FILE STATUS IS CLI-STATUS
+         RECORD KEY CLI-CPF.
        DATA DIVISION.
        FILE SECTION.
 
        FD VENDAS.
        01 VENDAS-REG.
-           05 CODCLI      PIC 9(09).
-           05 PROD         PIC X(09).
-           05 NVENDA       PIC 9(04).
-           05 UNID         PIC 9(04).
-           05 PRECOCUSTO   PIC X(10).
-           05 PRECOVENDA   PIC X(10).
-           05 QTD          PIC 9(05).
-           05 VALORVENDA   PIC X(10).
+           05 VENDAS-CHAVE.
+              10 CODCLI       PIC 9(09).
+              10 NVENDA       PIC 9(06).
+           05 VALORTOTAL      PIC 9(09).
+           05 DTVENDA         PIC 9(08).
+           05 FORMAPAGTO      PIC X(01).
+           05 PARCELAS        PIC 9(02).
+           05 DT-ALTERACAO    PIC 9(08).
+           05 USUARIO         PIC X(08).
+
+       FD VENDASITEM.
+       01 VENDASITEM-REG.
+           05 ITEM-CHAVE.
+              10 ITEM-CODCLI  PIC 9(09).
+              10 ITEM-NVENDA  PIC 9(06).
+              10 ITEM-SEQ     PIC 9(03).
+           05 PROD            PIC X(09).
+           05 DESCRICAO        PIC X(30).
+           05 UNID             PIC X(02).
+           05 PRECOCUSTO       PIC 9(06).
+           05 PRECOVENDA       PIC 9(06).
+           05 QTD              PIC 9(05).
+           05 VALORVENDA        PIC 9(08).
+           05 ICMS               PIC 9(08).
+
+       FD NVENDACTL.
+       01 NVENDACTL-REG.
+           05 CTL-CHAVE        PIC X(01).
+           05 CTL-ULTNVENDA    PIC 9(06).
 
+       FD PRODUTO.
+       01 PRODUTO-REG.
+           05 PRO-CODIGO        PIC 9(08).
+           05 PRO-DESCRICAO     PIC X(30).
+           05 PRO-UNIDADE       PIC X(02).
+           05 PRO-PRECOCUSTO    PIC 9(06).
+           05 PRO-PRECOVENDA    PIC 9(06).
+           05 PRO-CLASSIFICACAO PIC 9(01).
+           05 PRO-SITUACAO      PIC X(01).
+           05 PRO-ESTOQUE       PIC 9(06).
+           05 PRO-DT-ALTERACAO  PIC 9(08).
+           05 PRO-USUARIO       PIC X(08).
+
+       FD CONTASREC.
+       01 CONTASREC-REG.
+           05 CR-CHAVE.
+              10 CR-CODCLI     PIC 9(09).
+              10 CR-NVENDA     PIC 9(06).
+              10 CR-PARCELA    PIC 9(02).
+           05 CR-VENCIMENTO    PIC 9(08).
+           05 CR-VALOR         PIC 9(09).
+           05 CR-SITUACAO      PIC X(01).
+
+       FD CLIENTE.
+       01 CLIENTE-REG.
+           05 CLI-CPF           PIC 9(12).
+           05 CLI-NOME          PIC X(40).
+           05 CLI-CEP           PIC 9(08).
+           05 CLI-LOGRADOURO    PIC X(30).
+           05 CLI-NUMERO        PIC 9(04).
+           05 CLI-COMPLEMENTO   PIC X(12).
+           05 CLI-BAIRRO        PIC X(20).
+           05 CLI-CIDADE        PIC X(20).
+           05 CLI-UF            PIC X(02).
+           05 CLI-TELEFONE      PIC 9(09).
+           05 CLI-DDD            PIC 9(02).
+           05 CLI-EMAIL          PIC X(40).
+           05 CLI-DATANASC       PIC 9(08).
+           05 CLI-SITUACAO       PIC X(01).
+           05 CLI-DT-ALTERACAO   PIC 9(08).
+           05 CLI-USUARIO        PIC X(08).
 
 
        WORKING-STORAGE SECTION.
            77 VENDAS-STATUS      PIC 9(02).
+           77 ITEM-STATUS        PIC 9(02).
+           77 CTL-STATUS         PIC 9(02).
+           77 PRODUTO-STATUS     PIC 9(02).
+           77 CR-STATUS          PIC 9(02).
+           77 CLI-STATUS         PIC 9(02).
+           01 WRK-CPFLOOKUP      PIC 9(12) VALUE ZEROS.
+           01 WRK-CPFLOOKUP-GRUPO REDEFINES WRK-CPFLOOKUP.
+              05 FILLER          PIC 9(03).
+              05 WRK-CPFLOOKUP-COD PIC 9(09).
+           77 WRK-NOMECLI        PIC X(40).
            77 WRK-MODULO         PIC X(25).
            77 WRK-OPCAO          PIC X(02).
            77 WRK-TECLA          PIC X(01).
            77 WRK-MSGERRO        PIC X(30).
+           77 WRK-PRODCOD        PIC 9(08).
+           77 WRK-CODCLI         PIC 9(09).
+           77 WRK-NVENDA         PIC 9(06).
+           77 WRK-MAISITEM       PIC X(01).
+           77 WRK-CLIOK          PIC X(01).
+           77 WRK-PARCELA        PIC 9(02).
+           77 WRK-VALORPARC      PIC 9(09).
+           77 WRK-VALORRESTO     PIC 9(09).
+           77 WRK-DIASVENC       PIC 9(04).
+           77 WRK-ALIQICMS       PIC 9(04).
+           77 WRK-USUARIO        PIC X(08).
+           77 WRK-DIASNOANO      PIC 9(03) VALUE 365.
+           77 WRK-DIAANOACUM     PIC 9(04).
+           77 WRK-ANOVENC        PIC 9(04).
+           77 WRK-MESVENC        PIC 9(02).
+           77 WRK-DIAVENC        PIC 9(02).
+           01 WRK-DTVENDA-AUX    PIC 9(08).
+           01 WRK-DTVENDA-GRUPO REDEFINES WRK-DTVENDA-AUX.
+              05 WRK-ANOVENDA    PIC 9(04).
+              05 WRK-MESVENDA    PIC 9(02).
+              05 WRK-DIAVENDA    PIC 9(02).
+      * TABELA DE DIAS ACUMULADOS POR MES (IGUAL A SGP005/SGP011),
+      * USADA PARA CALCULAR O VENCIMENTO DE CADA PARCELA A PARTIR
+      * DO DIA-DO-ANO DA VENDA, EM VEZ DE SOMAR DIAS DIRETO NO
+      * CAMPO AAAAMMDD
+           01 TAB-DIASMESX.
+              03 FILLER PIC 9(03) VALUE 000.
+              03 FILLER PIC 9(03) VALUE 031.
+              03 FILLER PIC 9(03) VALUE 059.
+              03 FILLER PIC 9(03) VALUE 090.
+              03 FILLER PIC 9(03) VALUE 120.
+              03 FILLER PIC 9(03) VALUE 151.
+              03 FILLER PIC 9(03) VALUE 181.
+              03 FILLER PIC 9(03) VALUE 212.
+              03 FILLER PIC 9(03) VALUE 243.
+              03 FILLER PIC 9(03) VALUE 273.
+              03 FILLER PIC 9(03) VALUE 304.
+              03 FILLER PIC 9(03) VALUE 334.
+           01 TAB-DIASMESAUX REDEFINES TAB-DIASMESX.
+              03 TAB-DIASMES PIC 9(03) OCCURS 12 TIMES.
+      * ALIQUOTA DE ICMS (PERCENTUAL COM 2 DECIMAIS) POR CLASSIFICACAO
+           01 TAB-ALIQICMSX.
+              03 FILLER PIC 9(04) VALUE 0700.
+              03 FILLER PIC 9(04) VALUE 1200.
+              03 FILLER PIC 9(04) VALUE 1800.
+              03 FILLER PIC 9(04) VALUE 1800.
+              03 FILLER PIC 9(04) VALUE 2500.
+              03 FILLER PIC 9(04) VALUE 1200.
+              03 FILLER PIC 9(04) VALUE 0700.
+              03 FILLER PIC 9(04) VALUE 1800.
+              03 FILLER PIC 9(04) VALUE 1800.
+           01 TAB-ALIQICMSAUX REDEFINES TAB-ALIQICMSX.
+              03 TAB-ALIQICMS PIC 9(04) OCCURS 9 TIMES.
 
            SCREEN SECTION.
            01 TELA.
@@ -48,7 +198,7 @@
 
                10 LINE 03 COLUMN 01 PIC X(25) ERASE EOL
                  BACKGROUND-COLOR 1 FROM WRK-MODULO.
-           01 MENU.
+           01 TELA-MENU.
              05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
              05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
              05 LINE 09 COLUMN 15 VALUE '3 - EXCLUIR'.
@@ -56,36 +206,51 @@
              05 LINE 13 COLUMN 15 VALUE 'OPCAO: ' .
              05 LINE 13 COLUMN 22 USING WRK-OPCAO.
 
-           01 TELA-REGISTRO.
-               05 CHAVE FOREGROUND-COLOR 2.
+           01 TELA-CABECALHO.
+               05 CHAVE-CAB FOREGROUND-COLOR 2.
                  10 LINE 10 COLUMN 10 VALUE 'CODIGO CLIENTE'.
-                 10 COLUMN PLUS 2 PIC 9(09) USING CODCLI
+                 10 TCODCLI COLUMN PLUS 2 PIC 9(09) USING CODCLI
                    BLANK WHEN ZEROS.
+                 10 LINE 11 COLUMN 10 VALUE 'NUMERO DA VENDA'.
+                 10 COLUMN PLUS 2 PIC 9(06) USING NVENDA
+                   BLANK WHEN ZEROS.
+                 10 LINE 22 COLUMN 10 VALUE 'FORMA PAGTO (V/P)'.
+                 10 COLUMN PLUS 2 PIC X(01) USING FORMAPAGTO.
+                 10 LINE 23 COLUMN 10 VALUE 'PARCELAS'.
+                 10 COLUMN PLUS 2 PIC 9(02) USING PARCELAS
+                   BLANK WHEN ZEROS.
+               05 SS-CABECALHO.
+                 10 LINE 12 COLUMN 10 VALUE 'VALOR TOTAL: '.
+                 10 COLUMN PLUS 2 PIC ZZZZZZZZ9 USING VALORTOTAL.
 
-               05 SS-DADOS.
-                 10 LINE 11 COLUMN 10 VALUE 'CLIENTE: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING CODCLI.
-                 10 LINE 12 COLUMN 10 VALUE 'PRODUTO: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING PROD.
-                 10 LINE 13 COLUMN 10 VALUE 'N�MERO DE VENDA: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING NVENDA.
-                 10 LINE 14 COLUMN 10 VALUE 'UNIDADE: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING UNID.
-                 10 LINE 15 COLUMN 10 VALUE 'PRE�O CUSTO: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING PRECOCUSTO.
-                 10 LINE 16 COLUMN 10 VALUE 'PRE�O VENDA: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING PRECOVENDA.
-                 10 LINE 17 COLUMN 10 VALUE 'QUANTIDADE: '.
+           01 TELA-REGISTRO.
+               05 CHAVE-ITEM.
+                 10 LINE 13 COLUMN 10 VALUE 'ITEM: '.
+                 10 COLUMN PLUS 2 PIC 9(03) FROM ITEM-SEQ.
+                 10 LINE 14 COLUMN 10 VALUE 'PRODUTO: '.
+                 10 COLUMN PLUS 2 PIC X(09) USING PROD.
+                 10 LINE 19 COLUMN 10 VALUE 'QUANTIDADE: '.
                  10 COLUMN PLUS 2 PIC X(20) USING QTD.
-                 10 LINE 18 COLUMN 10 VALUE 'VALOR DE VENDA : '.
-                 10 COLUMN PLUS 2 PIC X(20) USING VALORVENDA.
+               05 SS-DADOS.
+                 10 LINE 15 COLUMN 10 VALUE 'DESCRICAO: '.
+                 10 COLUMN PLUS 2 PIC X(30) FROM DESCRICAO.
+                 10 LINE 16 COLUMN 10 VALUE 'UNIDADE: '.
+                 10 COLUMN PLUS 2 PIC X(02) FROM UNID.
+                 10 LINE 17 COLUMN 10 VALUE 'PRE�O CUSTO: '.
+                 10 COLUMN PLUS 2 PIC ZZZZZ9 FROM PRECOCUSTO.
+                 10 LINE 18 COLUMN 10 VALUE 'PRE�O VENDA: '.
+                 10 COLUMN PLUS 2 PIC ZZZZZ9 FROM PRECOVENDA.
+                 10 LINE 20 COLUMN 10 VALUE 'VALOR DE VENDA : '.
+                 10 COLUMN PLUS 2 PIC ZZZZZZZ9 FROM VALORVENDA.
+                 10 LINE 24 COLUMN 10 VALUE 'ICMS : '.
+                 10 COLUMN PLUS 2 PIC ZZZZZZZ9 FROM ICMS.
 
 
            01 MOSTRA-ERRO.
                02 MSG-ERRO.
-                 10 LINE 16 COLUMN 01 ERASE EOL
+                 10 LINE 21 COLUMN 01 ERASE EOL
                  BACKGROUND-COLOR 3.
-                 10 LINE 16 COLUMN 10 PIC X(30)
+                 10 LINE 21 COLUMN 10 PIC X(30)
                  BACKGROUND-COLOR 3 FROM WRK-MSGERRO.
                  10 COLUMN PLUS 2 PIC X(01)
                  BACKGROUND-COLOR 3 USING WRK-TECLA.
@@ -96,7 +261,7 @@
              PERFORM 1000-INICIAR THRU 1100-MONTATELA.
              PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
              PERFORM 3000-FINALIZAR.
-             STOP RUN.
+             EXIT PROGRAM.
 
            1000-INICIAR.
              OPEN I-O VENDAS
@@ -105,16 +270,53 @@
                CLOSE VENDAS
                OPEN I-O VENDAS
               END-IF.
+             OPEN I-O VENDASITEM
+             IF ITEM-STATUS = 35 THEN
+               OPEN OUTPUT VENDASITEM
+               CLOSE VENDASITEM
+               OPEN I-O VENDASITEM
+              END-IF.
+             OPEN I-O NVENDACTL
+             IF CTL-STATUS = 35 THEN
+               OPEN OUTPUT NVENDACTL
+               CLOSE NVENDACTL
+               OPEN I-O NVENDACTL
+              END-IF.
+             MOVE '1' TO CTL-CHAVE
+             READ NVENDACTL
+               INVALID KEY
+                 MOVE ZEROS TO CTL-ULTNVENDA
+                 WRITE NVENDACTL-REG
+             END-READ.
+             OPEN I-O PRODUTO
+             IF PRODUTO-STATUS = 35 THEN
+               OPEN OUTPUT PRODUTO
+               CLOSE PRODUTO
+               OPEN I-O PRODUTO
+              END-IF.
+             OPEN I-O CONTASREC
+             IF CR-STATUS = 35 THEN
+               OPEN OUTPUT CONTASREC
+               CLOSE CONTASREC
+               OPEN I-O CONTASREC
+              END-IF.
+             OPEN INPUT CLIENTE
+             IF CLI-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTE
+               CLOSE CLIENTE
+               OPEN INPUT CLIENTE
+              END-IF.
+             DISPLAY 'USUARIO: '.
+             ACCEPT WRK-USUARIO.
 
            1100-MONTATELA.
             DISPLAY TELA.
-            ACCEPT MENU.
+            ACCEPT TELA-MENU.
 
            2000-PROCESSAR.
-             MOVE SPACES TO PROD PRECOCUSTO PRECOVENDA
-             VALORVENDA WRK-MSGERRO.
-             MOVE ZEROS TO CODCLI NVENDA UNID QTD
-             WRK-MSGERRO.
+             MOVE SPACES TO PROD WRK-MSGERRO.
+             MOVE ZEROS TO CODCLI NVENDA VALORTOTAL DTVENDA UNID QTD
+             PRECOCUSTO PRECOVENDA VALORVENDA ICMS ITEM-SEQ.
              EVALUATE WRK-OPCAO
              WHEN 1
                PERFORM 5000-INCLUIR
@@ -131,45 +333,248 @@
 
            3000-FINALIZAR.
                CLOSE VENDAS.
+               CLOSE VENDASITEM.
+               CLOSE NVENDACTL.
+               CLOSE PRODUTO.
+               CLOSE CONTASREC.
+               CLOSE CLIENTE.
 
            5000-INCLUIR.
              MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
              DISPLAY TELA.
-             ACCEPT TELA-REGISTRO.
-              WRITE VENDAS-REG
+             MOVE 'N' TO WRK-CLIOK.
+             DISPLAY TELA-CABECALHO.
+             ACCEPT CHAVE-CAB.
+      * VALIDA O CODIGO DO CLIENTE CONTRA O CADASTRO (CLIENTE.DAT)
+      * ANTES DE ACEITAR A VENDA (CODCLI = 9 DIGITOS MENOS
+      * SIGNIFICATIVOS DO CPF, MESMA CONVENCAO USADA NO EXTRATO).
+      * SO O CODIGO DO CLIENTE E REPETIDO NA RETENTATIVA - O RESTO
+      * DO CABECALHO JA FOI DIGITADO E NAO PRECISA SER REFEITO
+             PERFORM 5010-ACEITA-CLIENTE UNTIL WRK-CLIOK = 'S'.
+             IF FORMAPAGTO NOT = 'P'
+               MOVE 'V' TO FORMAPAGTO
+               MOVE ZEROS TO PARCELAS
+             END-IF.
+             IF FORMAPAGTO = 'P' AND PARCELAS = ZEROS
+               MOVE 1 TO PARCELAS
+             END-IF.
+             MOVE CODCLI TO WRK-CODCLI.
+      * PROXIMO NUMERO DE VENDA (SEQUENCIAL, CONTROLADO EM NVENDACTL)
+             READ NVENDACTL.
+             ADD 1 TO CTL-ULTNVENDA.
+             REWRITE NVENDACTL-REG.
+             MOVE CTL-ULTNVENDA TO WRK-NVENDA NVENDA.
+             MOVE WRK-CODCLI TO CODCLI.
+             MOVE ZEROS TO VALORTOTAL ITEM-SEQ.
+             ACCEPT DTVENDA FROM DATE YYYYMMDD.
+             DISPLAY TELA-CABECALHO.
+             MOVE 'S' TO WRK-MAISITEM.
+             PERFORM 5100-ITEM UNTIL WRK-MAISITEM NOT = 'S'.
+             ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD.
+             MOVE WRK-USUARIO TO USUARIO.
+             WRITE VENDAS-REG
                INVALID KEY
-                 MOVE 'JA EXISTE!(N)OVO REGISTRO?' TO WRK-MSGERRO
+                 MOVE 'ERRO AO GRAVAR VENDA' TO WRK-MSGERRO
                  ACCEPT MOSTRA-ERRO
-                   IF WRK-TECLA = 'N' OR WRK-TECLA = 'n'
-                     MOVE ZEROS TO CODCLI
-                     PERFORM 5000-INCLUIR
-                    END-IF
+               NOT INVALID KEY
+                 IF FORMAPAGTO = 'P'
+                   PERFORM 5200-GERAR-PARCELAS
+                 END-IF
                END-WRITE.
 
+           5010-ACEITA-CLIENTE.
+             MOVE ZEROS TO WRK-CPFLOOKUP.
+             MOVE CODCLI TO WRK-CPFLOOKUP-COD.
+             MOVE WRK-CPFLOOKUP TO CLI-CPF.
+             READ CLIENTE
+               INVALID KEY
+                 MOVE 'CLIENTE NAO CADASTRADO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+                 ACCEPT TCODCLI
+               NOT INVALID KEY
+                 IF CLI-SITUACAO NOT = 'A'
+                   MOVE 'CLIENTE INATIVO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                   ACCEPT TCODCLI
+                 ELSE
+                   MOVE 'S' TO WRK-CLIOK
+                 END-IF
+             END-READ.
+
+           5100-ITEM.
+             ADD 1 TO ITEM-SEQ.
+             MOVE WRK-CODCLI TO ITEM-CODCLI.
+             MOVE WRK-NVENDA TO ITEM-NVENDA.
+             MOVE SPACES TO DESCRICAO UNID.
+             MOVE ZEROS TO PRECOCUSTO PRECOVENDA VALORVENDA ICMS.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE-ITEM.
+             MOVE PROD TO WRK-PRODCOD.
+             MOVE WRK-PRODCOD TO PRO-CODIGO.
+             READ PRODUTO
+               INVALID KEY
+                 MOVE 'PRODUTO NAO CADASTRADO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+                 SUBTRACT 1 FROM ITEM-SEQ
+               NOT INVALID KEY
+                 IF PRO-SITUACAO NOT = 'A'
+                   MOVE 'PRODUTO NAO DISPONIVEL' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                   SUBTRACT 1 FROM ITEM-SEQ
+                 ELSE
+                   IF QTD > PRO-ESTOQUE
+                     MOVE 'ESTOQUE INSUFICIENTE' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                     SUBTRACT 1 FROM ITEM-SEQ
+                   ELSE
+                   MOVE PRO-DESCRICAO TO DESCRICAO
+                   MOVE PRO-UNIDADE TO UNID
+                   MOVE PRO-PRECOCUSTO TO PRECOCUSTO
+                   MOVE PRO-PRECOVENDA TO PRECOVENDA
+                   COMPUTE VALORVENDA = PRECOVENDA * QTD
+                   MOVE 0700 TO WRK-ALIQICMS
+                   IF PRO-CLASSIFICACAO >= 1 AND
+                      PRO-CLASSIFICACAO <= 9
+                     MOVE TAB-ALIQICMS(PRO-CLASSIFICACAO)
+                       TO WRK-ALIQICMS
+                   END-IF
+                   COMPUTE ICMS = VALORVENDA * WRK-ALIQICMS / 10000
+                   DISPLAY SS-DADOS
+      * SO BAIXA O ESTOQUE SE O ITEM FOR GRAVADO COM SUCESSO
+                   WRITE VENDASITEM-REG
+                     INVALID KEY
+                       MOVE 'ITEM DUPLICADO' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                       SUBTRACT 1 FROM ITEM-SEQ
+                     NOT INVALID KEY
+                       ADD VALORVENDA TO VALORTOTAL
+                       SUBTRACT QTD FROM PRO-ESTOQUE
+                       ACCEPT PRO-DT-ALTERACAO FROM DATE YYYYMMDD
+                       MOVE WRK-USUARIO TO PRO-USUARIO
+                       REWRITE PRODUTO-REG
+                         INVALID KEY
+                           MOVE 'ERRO ESTOQUE' TO WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-REWRITE
+                   END-WRITE
+                   END-IF
+                 END-IF
+             END-READ.
+             MOVE 'S' TO WRK-TECLA.
+             MOVE 'OUTRO ITEM NESTA VENDA (S/N)?' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+             MOVE WRK-TECLA TO WRK-MAISITEM.
+
+      * GERA UMA PARCELA EM CONTASREC PARA CADA VENDA A PRAZO
+           5200-GERAR-PARCELAS.
+             COMPUTE WRK-VALORPARC = VALORTOTAL / PARCELAS.
+             COMPUTE WRK-VALORRESTO =
+                     VALORTOTAL - (WRK-VALORPARC * PARCELAS).
+             MOVE 1 TO WRK-PARCELA.
+             PERFORM 5210-GERAR-PARCELA UNTIL WRK-PARCELA > PARCELAS.
+
+           5210-GERAR-PARCELA.
+             MOVE WRK-CODCLI     TO CR-CODCLI.
+             MOVE WRK-NVENDA     TO CR-NVENDA.
+             MOVE WRK-PARCELA    TO CR-PARCELA.
+             COMPUTE WRK-DIASVENC = WRK-PARCELA * 30.
+             PERFORM 5220-CALCULA-VENCIMENTO
+                THRU 5220-CALCULA-VENCIMENTO-FIM.
+             MOVE WRK-VALORPARC  TO CR-VALOR.
+             IF WRK-PARCELA = PARCELAS
+               ADD WRK-VALORRESTO TO CR-VALOR
+             END-IF.
+             MOVE 'A' TO CR-SITUACAO.
+             WRITE CONTASREC-REG
+               INVALID KEY
+                 MOVE 'ERRO AO GERAR PARCELA' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+             END-WRITE.
+             ADD 1 TO WRK-PARCELA.
+
+      * VENCIMENTO DA PARCELA A PARTIR DO DIA-DO-ANO DA VENDA +
+      * WRK-DIASVENC, VIRANDO O ANO QUANTAS VEZES FOR PRECISO -
+      * EVITA DATA INVALIDA QUANDO O VENCIMENTO CAI PERTO DA
+      * VIRADA DO MES/ANO
+           5220-CALCULA-VENCIMENTO.
+             MOVE DTVENDA TO WRK-DTVENDA-AUX.
+             COMPUTE WRK-DIAANOACUM =
+                     TAB-DIASMES(WRK-MESVENDA) + WRK-DIAVENDA
+                                                + WRK-DIASVENC.
+             MOVE WRK-ANOVENDA TO WRK-ANOVENC.
+             PERFORM 5225-VIRA-ANO THRU 5225-VIRA-ANO-FIM
+                UNTIL WRK-DIAANOACUM <= WRK-DIASNOANO.
+             MOVE 12 TO WRK-MESVENC.
+           5230-ACHA-MES.
+             IF WRK-MESVENC > 1
+                AND TAB-DIASMES(WRK-MESVENC) >= WRK-DIAANOACUM
+                SUBTRACT 1 FROM WRK-MESVENC
+                GO TO 5230-ACHA-MES.
+             COMPUTE WRK-DIAVENC =
+                     WRK-DIAANOACUM - TAB-DIASMES(WRK-MESVENC).
+             COMPUTE CR-VENCIMENTO = WRK-ANOVENC * 10000
+                                   + WRK-MESVENC * 100
+                                   + WRK-DIAVENC.
+           5220-CALCULA-VENCIMENTO-FIM.
+             EXIT.
+
+           5225-VIRA-ANO.
+             SUBTRACT WRK-DIASNOANO FROM WRK-DIAANOACUM.
+             ADD 1 TO WRK-ANOVENC.
+           5225-VIRA-ANO-FIM.
+             EXIT.
+
            6000-CONSULTAR.
              MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
              DISPLAY TELA.
-               DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
+               DISPLAY TELA-CABECALHO.
+               ACCEPT CHAVE-CAB.
+               MOVE CODCLI TO WRK-CODCLI.
+               MOVE NVENDA TO WRK-NVENDA.
                READ VENDAS
                  INVALID KEY
                    MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                  NOT INVALID KEY
-                     DISPLAY SS-DADOS
+                     DISPLAY SS-CABECALHO
+                     PERFORM 6100-LISTAR-ITENS
                END-READ.
                  ACCEPT MOSTRA-ERRO.
 
+           6100-LISTAR-ITENS.
+             MOVE WRK-CODCLI TO ITEM-CODCLI.
+             MOVE WRK-NVENDA TO ITEM-NVENDA.
+             MOVE ZEROS TO ITEM-SEQ.
+             START VENDASITEM KEY IS NOT LESS THAN ITEM-CHAVE
+               INVALID KEY
+                 MOVE 'SEM ITENS' TO WRK-MSGERRO.
+             PERFORM 6200-PROX-ITEM
+               UNTIL ITEM-CODCLI NOT = WRK-CODCLI
+                  OR ITEM-NVENDA NOT = WRK-NVENDA
+                  OR ITEM-STATUS NOT = 0.
+
+           6200-PROX-ITEM.
+             READ VENDASITEM NEXT RECORD
+               AT END MOVE 99 TO ITEM-STATUS
+             END-READ.
+             IF ITEM-STATUS = 0
+                AND ITEM-CODCLI = WRK-CODCLI
+                AND ITEM-NVENDA = WRK-NVENDA
+                DISPLAY CHAVE-ITEM
+                DISPLAY SS-DADOS.
+
            7000-EXCLUIR.
              MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
-               DISPLAY TELA-REGISTRO.
-               ACCEPT CHAVE.
+               DISPLAY TELA-CABECALHO.
+               ACCEPT CHAVE-CAB.
+               MOVE CODCLI TO WRK-CODCLI.
+               MOVE NVENDA TO WRK-NVENDA.
                READ VENDAS
                  INVALID KEY
                    MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                  NOT INVALID KEY
                    MOVE 'ENCONTRADO (S/N)?' TO WRK-MSGERRO
-                     DISPLAY SS-DADOS
+                     DISPLAY SS-CABECALHO
                END-READ.
                   ACCEPT MOSTRA-ERRO.
                    IF WRK-TECLA = 'S' AND VENDAS-STATUS = 0
@@ -178,6 +583,28 @@
                          MOVE 'NAO EXCLUIDO' TO WRK-MSGERRO
                          ACCEPT MOSTRA-ERRO
                      END-DELETE
+                     PERFORM 7100-EXCLUIR-ITENS
                    END-IF.
 
+           7100-EXCLUIR-ITENS.
+             MOVE WRK-CODCLI TO ITEM-CODCLI.
+             MOVE WRK-NVENDA TO ITEM-NVENDA.
+             MOVE ZEROS TO ITEM-SEQ.
+             START VENDASITEM KEY IS NOT LESS THAN ITEM-CHAVE
+               INVALID KEY
+                 MOVE 99 TO ITEM-STATUS.
+             PERFORM 7200-DEL-PROX-ITEM
+               UNTIL ITEM-STATUS NOT = 0
+                  OR ITEM-CODCLI NOT = WRK-CODCLI
+                  OR ITEM-NVENDA NOT = WRK-NVENDA.
+
+           7200-DEL-PROX-ITEM.
+             READ VENDASITEM NEXT RECORD
+               AT END MOVE 99 TO ITEM-STATUS
+             END-READ.
+             IF ITEM-STATUS = 0
+                AND ITEM-CODCLI = WRK-CODCLI
+                AND ITEM-NVENDA = WRK-NVENDA
+                DELETE VENDASITEM RECORD.
+
        END PROGRAM CADVEN.
