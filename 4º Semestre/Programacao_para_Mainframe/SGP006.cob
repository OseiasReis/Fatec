@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP006.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * RELATORIO DE RECONCILIACAO          *
+      * CLIENTE X CEP                       *
+      * (CLIENTES COM CEP NAO CADASTRADO    *
+      *  NO ARQUIVO DE CEP)                 *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CEPREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEPREF-CODIGO
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT RELREC ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REGAMG.
+                03 CPF              PIC 9(12).
+                03 NOME             PIC X(40).
+                03 CEP              PIC 9(08).
+                03 LOGRADOURO       PIC X(30).
+                03 NUMERO           PIC 9(04).
+                03 COMPLEMENTO      PIC X(12).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 TELEFONE         PIC 9(09).
+                03 DDD              PIC 9(02).
+                03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
+                03 SITUACAO         PIC X(01).
+                03 DT-ALTERACAO     PIC 9(08).
+                03 USUARIO          PIC X(08).
+      *
+       FD CEPREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 REGCEPREF.
+                03 CEPREF-CODIGO      PIC 9(08).
+                03 CEPREF-LOGRADOURO  PIC X(40).
+                03 CEPREF-CIDADE      PIC X(20).
+                03 CEPREF-BAIRRO      PIC X(20).
+                03 CEPREF-UF          PIC X(02).
+                03 CEPREF-DT-ALTERACAO PIC 9(08).
+                03 CEPREF-USUARIO      PIC X(08).
+      *
+       FD RELREC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RECONCILIACAO.LST".
+       01 REGRELREC              PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 ST-ERRO3           PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-CONTLIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-CONTDIVERG       PIC 9(06) VALUE ZEROS.
+       01 LINHA-REL.
+          03 LR-CPF          PIC 999.999.999.99.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-NOME         PIC X(40).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-CEP          PIC 99999.999.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                OPEN INPUT CLIENTE
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                   STOP RUN.
+                OPEN INPUT CEPREF
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP"
+                   CLOSE CLIENTE
+                   STOP RUN.
+                OPEN OUTPUT RELREC
+                IF ST-ERRO3 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE CLIENTE
+                   CLOSE CEPREF
+                   STOP RUN.
+                MOVE SPACES TO REGRELREC
+                MOVE "RECONCILIACAO CLIENTE X CEP - CEPS NAO ENCONTR"
+                        TO REGRELREC
+                WRITE REGRELREC.
+                MOVE SPACES TO REGRELREC
+                WRITE REGRELREC.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ CLIENTE NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTLIDOS
+                MOVE CEP TO CEPREF-CODIGO
+                READ CEPREF
+                   INVALID KEY
+                      PERFORM 3000-IMPRIME THRU 3000-IMPRIME-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       3000-IMPRIME.
+                ADD 1 TO W-CONTDIVERG
+                MOVE SPACES TO LINHA-REL
+                MOVE CPF TO LR-CPF
+                MOVE NOME TO LR-NOME
+                MOVE CEP TO LR-CEP
+                MOVE LINHA-REL TO REGRELREC
+                WRITE REGRELREC.
+       3000-IMPRIME-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                MOVE SPACES TO REGRELREC
+                WRITE REGRELREC.
+                MOVE SPACES TO REGRELREC
+                STRING "CLIENTES LIDOS......: " W-CONTLIDOS
+                        DELIMITED BY SIZE INTO REGRELREC
+                WRITE REGRELREC.
+                MOVE SPACES TO REGRELREC
+                STRING "CEPS NAO ENCONTRADOS.: " W-CONTDIVERG
+                        DELIMITED BY SIZE INTO REGRELREC
+                WRITE REGRELREC.
+                CLOSE CLIENTE.
+                CLOSE CEPREF.
+                CLOSE RELREC.
+       9000-FINALIZA-FIM.
+                EXIT.
