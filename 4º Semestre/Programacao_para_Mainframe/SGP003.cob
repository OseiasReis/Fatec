@@ -16,7 +16,23 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CPF
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CPF
+                    ALTERNATE RECORD KEY IS NOME
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS EMAIL
+                                                      WITH DUPLICATES.
+       SELECT CEPREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEPREF-CODIGO
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CLIENTE2 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF2
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOME2
+                                                      WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS EMAIL2
                                                       WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
@@ -27,6 +43,9 @@
                VALUE OF FILE-ID IS "CLIENTE.DAT".
        01 REGAMG.
                 03 CPF              PIC 9(12).
+                03 CPF-GRUPO REDEFINES CPF.
+                   04 CPF-FILLER    PIC 9(01).
+                   04 CPF-DIG       PIC 9(01) OCCURS 11 TIMES.
                 03 NOME             PIC X(40).
                 03 CEP              PIC 9(08).
                 03 LOGRADOURO       PIC X(30).
@@ -38,7 +57,43 @@
                 03 TELEFONE         PIC 9(09).
                 03 DDD              PIC 9(02).
                 03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
                 03 SITUACAO         PIC X(01).
+                03 DT-ALTERACAO     PIC 9(08).
+                03 USUARIO          PIC X(08).
+      *
+       FD CLIENTE2
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REGAMG2.
+                03 CPF2              PIC 9(12).
+                03 NOME2             PIC X(40).
+                03 CEP2              PIC 9(08).
+                03 LOGRADOURO2       PIC X(30).
+                03 NUMERO2           PIC 9(04).
+                03 COMPLEMENTO2      PIC X(12).
+                03 BAIRRO2           PIC X(20).
+                03 CIDADE2           PIC X(20).
+                03 UF2               PIC X(02).
+                03 TELEFONE2         PIC 9(09).
+                03 DDD2              PIC 9(02).
+                03 EMAIL2            PIC X(40).
+                03 DATANASC2         PIC 9(08).
+                03 SITUACAO2         PIC X(01).
+                03 DT-ALTERACAO2     PIC 9(08).
+                03 USUARIO2          PIC X(08).
+      *
+       FD CEPREF
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 REGCEPREF.
+                03 CEPREF-CODIGO      PIC 9(08).
+                03 CEPREF-LOGRADOURO  PIC X(40).
+                03 CEPREF-CIDADE      PIC X(20).
+                03 CEPREF-BAIRRO      PIC X(20).
+                03 CEPREF-UF          PIC X(02).
+                03 CEPREF-DT-ALTERACAO PIC 9(08).
+                03 CEPREF-USUARIO      PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -46,12 +101,31 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-ERRO3     PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 IND          PIC 9(09) VALUE ZEROS.
        01 CLIENTEEXTENSO    PIC X(10) VALUE SPACES.
        01 SITUEXTENSO       PIC X(10) VALUE SPACES.
+       01 W-CEPOK           PIC X(01) VALUE "N".
+       01 WRK-NOME          PIC X(40) VALUE SPACES.
+       77 W-SOMA            PIC 9(04) VALUE ZEROS.
+       77 W-QUOC            PIC 9(04) VALUE ZEROS.
+       77 W-RESTO           PIC 9(02) VALUE ZEROS.
+       77 W-DV1             PIC 9(01) VALUE ZEROS.
+       77 W-DV2             PIC 9(01) VALUE ZEROS.
+       77 W-I               PIC 9(02) VALUE ZEROS.
+       77 W-USUARIO         PIC X(08) VALUE SPACES.
+       77 W-EI              PIC 9(02) VALUE ZEROS.
+       77 W-EMAILFIM        PIC 9(02) VALUE ZEROS.
+       77 W-POSAT           PIC 9(02) VALUE ZEROS.
+       77 W-POSPONTO        PIC 9(02) VALUE ZEROS.
+       77 W-CONTAT          PIC 9(02) VALUE ZEROS.
+       77 W-EMAILOK         PIC X(01) VALUE "S".
+       01 W-EMAILTAB.
+          03 W-EMAILCAR     PIC X(01) OCCURS 40 TIMES.
 
        01 TABUFX.
           03 FILLER   PIC X(12) VALUE "ACACRE      ".
@@ -100,6 +174,81 @@
            03 ALFATP5 PIC X(01).
            03 ALFATP6 PIC X(11).
 
+       01 TABDDDUFX.
+          03 FILLER PIC X(04) VALUE "11SP".
+          03 FILLER PIC X(04) VALUE "12SP".
+          03 FILLER PIC X(04) VALUE "13SP".
+          03 FILLER PIC X(04) VALUE "14SP".
+          03 FILLER PIC X(04) VALUE "15SP".
+          03 FILLER PIC X(04) VALUE "16SP".
+          03 FILLER PIC X(04) VALUE "17SP".
+          03 FILLER PIC X(04) VALUE "18SP".
+          03 FILLER PIC X(04) VALUE "19SP".
+          03 FILLER PIC X(04) VALUE "21RJ".
+          03 FILLER PIC X(04) VALUE "22RJ".
+          03 FILLER PIC X(04) VALUE "24RJ".
+          03 FILLER PIC X(04) VALUE "27ES".
+          03 FILLER PIC X(04) VALUE "28ES".
+          03 FILLER PIC X(04) VALUE "31MG".
+          03 FILLER PIC X(04) VALUE "32MG".
+          03 FILLER PIC X(04) VALUE "33MG".
+          03 FILLER PIC X(04) VALUE "34MG".
+          03 FILLER PIC X(04) VALUE "35MG".
+          03 FILLER PIC X(04) VALUE "37MG".
+          03 FILLER PIC X(04) VALUE "38MG".
+          03 FILLER PIC X(04) VALUE "41PR".
+          03 FILLER PIC X(04) VALUE "42PR".
+          03 FILLER PIC X(04) VALUE "43PR".
+          03 FILLER PIC X(04) VALUE "44PR".
+          03 FILLER PIC X(04) VALUE "45PR".
+          03 FILLER PIC X(04) VALUE "46PR".
+          03 FILLER PIC X(04) VALUE "47SC".
+          03 FILLER PIC X(04) VALUE "48SC".
+          03 FILLER PIC X(04) VALUE "49SC".
+          03 FILLER PIC X(04) VALUE "51RS".
+          03 FILLER PIC X(04) VALUE "53RS".
+          03 FILLER PIC X(04) VALUE "54RS".
+          03 FILLER PIC X(04) VALUE "55RS".
+          03 FILLER PIC X(04) VALUE "61DF".
+          03 FILLER PIC X(04) VALUE "62GO".
+          03 FILLER PIC X(04) VALUE "64GO".
+          03 FILLER PIC X(04) VALUE "63TO".
+          03 FILLER PIC X(04) VALUE "65MT".
+          03 FILLER PIC X(04) VALUE "66MT".
+          03 FILLER PIC X(04) VALUE "67MS".
+          03 FILLER PIC X(04) VALUE "68AC".
+          03 FILLER PIC X(04) VALUE "69RO".
+          03 FILLER PIC X(04) VALUE "71BA".
+          03 FILLER PIC X(04) VALUE "73BA".
+          03 FILLER PIC X(04) VALUE "74BA".
+          03 FILLER PIC X(04) VALUE "75BA".
+          03 FILLER PIC X(04) VALUE "77BA".
+          03 FILLER PIC X(04) VALUE "79SE".
+          03 FILLER PIC X(04) VALUE "81PE".
+          03 FILLER PIC X(04) VALUE "87PE".
+          03 FILLER PIC X(04) VALUE "82AL".
+          03 FILLER PIC X(04) VALUE "83PB".
+          03 FILLER PIC X(04) VALUE "84RN".
+          03 FILLER PIC X(04) VALUE "85CE".
+          03 FILLER PIC X(04) VALUE "88CE".
+          03 FILLER PIC X(04) VALUE "86PI".
+          03 FILLER PIC X(04) VALUE "89PI".
+          03 FILLER PIC X(04) VALUE "91PA".
+          03 FILLER PIC X(04) VALUE "93PA".
+          03 FILLER PIC X(04) VALUE "94PA".
+          03 FILLER PIC X(04) VALUE "92AM".
+          03 FILLER PIC X(04) VALUE "97AM".
+          03 FILLER PIC X(04) VALUE "95RR".
+          03 FILLER PIC X(04) VALUE "96AP".
+          03 FILLER PIC X(04) VALUE "98MA".
+          03 FILLER PIC X(04) VALUE "99MA".
+
+       01 TABDDDUFAUX REDEFINES TABDDDUFX.
+          03 TABDDDUF  PIC X(04) OCCURS 67 TIMES.
+       01 ALFADDD.
+           03 ALFADDD1 PIC 9(02).
+           03 ALFADDD2 PIC X(02).
+
        SCREEN SECTION.
         01  TELACLIENTE.
            05  LINE 01  COLUMN 01
@@ -125,6 +274,8 @@
            05  LINE 15  COLUMN 01
                VALUE  "   EMAIL:".
            05  LINE 17  COLUMN 01
+               VALUE  "   DATA NASC:  /  /".
+           05  LINE 19  COLUMN 01
                VALUE  "   SITUACAO:".
            05  TCPF
                LINE 03  COLUMN 08  PIC 999.999.999.99
@@ -162,8 +313,11 @@
            05  TEMAIL
                LINE 15  COLUMN 10  PIC X(40)
                USING  EMAIL.
+           05  TDATANASC
+               LINE 17  COLUMN 16  PIC 99/99/9999
+               USING  DATANASC.
            05  TSITUACAO
-               LINE 17  COLUMN 13  PIC X(01)
+               LINE 19  COLUMN 13  PIC X(01)
                USING  SITUACAO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -184,20 +338,73 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+           OPEN INPUT CEPREF
+           IF ST-ERRO2 = "00"
+              MOVE "S" TO W-CEPOK
+           ELSE
+              MOVE "N" TO W-CEPOK.
+           OPEN INPUT CLIENTE2.
+           DISPLAY 23, 40 "USUARIO: ".
+           ACCEPT W-USUARIO.
        INC-001.
-                MOVE ZEROS TO CPF NUMERO DDD TELEFONE CEP
+                MOVE ZEROS TO CPF NUMERO DDD TELEFONE CEP DATANASC
                 MOVE SPACES TO NOME LOGRADOURO COMPLEMENTO BAIRRO CIDADE UF EMAIL SITUACAO
                 DISPLAY TELACLIENTE.
+       INC-001B.
+                MOVE "N" TO W-OPCAO
+                DISPLAY 23, 40 "PESQUISAR POR NOME (S/N)     : ".
+                ACCEPT W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-OPCAO = "S" OR "s"
+                   GO TO BRW-001.
        INC-002.
                 ACCEPT CPF
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE CLIENTE
+                   IF W-CEPOK = "S"
+                      CLOSE CEPREF
+                   END-IF
+                   CLOSE CLIENTE2
                    GO TO ROT-FIM.
                 IF CPF  = ZEROS
                    MOVE "*** CLIENTE INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+       INC-002B.
+                MOVE ZEROS TO W-SOMA.
+                MOVE 1 TO W-I.
+       VAL-CPF-DV1.
+                COMPUTE W-SOMA = W-SOMA + CPF-DIG(W-I) * (11 - W-I).
+                IF W-I < 9
+                   ADD 1 TO W-I
+                   GO TO VAL-CPF-DV1.
+                COMPUTE W-SOMA = W-SOMA * 10.
+                DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+                IF W-RESTO = 10
+                   MOVE 0 TO W-DV1
+                ELSE
+                   MOVE W-RESTO TO W-DV1.
+                MOVE ZEROS TO W-SOMA.
+                MOVE 1 TO W-I.
+       VAL-CPF-DV2.
+                IF W-I < 10
+                   COMPUTE W-SOMA = W-SOMA + CPF-DIG(W-I) * (12 - W-I)
+                ELSE
+                   COMPUTE W-SOMA = W-SOMA + W-DV1 * (12 - W-I).
+                IF W-I < 10
+                   ADD 1 TO W-I
+                   GO TO VAL-CPF-DV2.
+                COMPUTE W-SOMA = W-SOMA * 10.
+                DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+                IF W-RESTO = 10
+                   MOVE 0 TO W-DV2
+                ELSE
+                   MOVE W-RESTO TO W-DV2.
+                IF CPF-DIG(10) NOT = W-DV1 OR CPF-DIG(11) NOT = W-DV2
+                   MOVE "*** CPF INVALIDO - DV INCORRETO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
        LER-CLIENTE01.
                 MOVE 0 TO W-SEL
                 READ CLIENTE
@@ -222,6 +429,19 @@
                 ACCEPT CEP
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
+       INC-004B.
+                IF W-CEPOK = "S" AND CEP NOT = ZEROS
+                   MOVE CEP TO CEPREF-CODIGO
+                   READ CEPREF
+                      INVALID KEY
+                         NEXT SENTENCE
+                      NOT INVALID KEY
+                         MOVE CEPREF-LOGRADOURO TO LOGRADOURO
+                         MOVE CEPREF-BAIRRO     TO BAIRRO
+                         MOVE CEPREF-CIDADE     TO CIDADE
+                         MOVE CEPREF-UF         TO UF
+                   END-READ
+                   DISPLAY TELACLIENTE.
 
        INC-005.
                 ACCEPT LOGRADOURO
@@ -251,9 +471,9 @@
        INC-010A.
                 ACCEPT UF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-011.
+                IF W-ACT = 02 GO TO INC-009.
                 MOVE 1 TO IND
-                GO TO INC-009.
+                GO TO INC-010.
 
        INC-010.
             MOVE TABUF(IND) TO ALFATP
@@ -275,6 +495,20 @@
                 ACCEPT DDD
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-010.
+                MOVE 1 TO IND.
+       INC-011B.
+            MOVE TABDDDUF(IND) TO ALFADDD
+            IF DDD NOT = ALFADDD1 OR UF NOT = ALFADDD2
+                      IF IND < 67
+                          ADD 1 TO IND
+                          GO TO INC-011B
+                      ELSE
+                          MOVE "*** DDD INVALIDO P/ A UF ***" TO MENS
+                          PERFORM ROT-MENS THRU ROT-MENS-FIM
+                          MOVE 1 TO IND
+                          GO TO INC-011
+            ELSE
+                      NEXT SENTENCE.
        INC-012.
                 ACCEPT TELEFONE
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -283,12 +517,84 @@
                 ACCEPT EMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-012.
+                IF EMAIL = SPACES
+                   GO TO INC-013B.
+                PERFORM INC-013A-FORMATO THRU INC-013A-FORMATO-FIM.
+                IF W-EMAILOK = "N"
+                   MOVE "*** EMAIL INVALIDO (USE NOME@DOMINIO) ***"
+                           TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-013.
+                PERFORM INC-013A-DUPLIC THRU INC-013A-DUPLIC-FIM.
+                IF W-EMAILOK = "N"
+                   MOVE "*** EMAIL JA CADASTRADO P/ OUTRO CLIENTE ***"
+                           TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-013.
+
+       INC-013A-FORMATO.
+                MOVE "S" TO W-EMAILOK
+                MOVE ZEROS TO W-EMAILFIM W-POSAT W-POSPONTO W-CONTAT
+                MOVE EMAIL TO W-EMAILTAB
+                MOVE 40 TO W-EI.
+       INC-013A-FIMSCAN.
+                IF W-EMAILCAR(W-EI) = SPACE AND W-EI > 1
+                   SUBTRACT 1 FROM W-EI
+                   GO TO INC-013A-FIMSCAN.
+                MOVE W-EI TO W-EMAILFIM
+                MOVE 1 TO W-EI.
+       INC-013A-SCAN.
+                IF W-EMAILCAR(W-EI) = SPACE
+                   MOVE "N" TO W-EMAILOK
+                ELSE
+                   IF W-EMAILCAR(W-EI) = "@"
+                      ADD 1 TO W-CONTAT
+                      MOVE W-EI TO W-POSAT
+                   ELSE
+                      IF W-EMAILCAR(W-EI) = "." AND W-POSAT > ZEROS
+                         MOVE W-EI TO W-POSPONTO.
+                IF W-EI < W-EMAILFIM
+                   ADD 1 TO W-EI
+                   GO TO INC-013A-SCAN.
+                IF W-CONTAT NOT = 1
+                   MOVE "N" TO W-EMAILOK.
+                IF W-POSAT = ZEROS OR W-POSPONTO = ZEROS
+                   MOVE "N" TO W-EMAILOK.
+                IF W-POSPONTO < W-POSAT
+                   MOVE "N" TO W-EMAILOK.
+                IF W-POSPONTO = W-EMAILFIM
+                   MOVE "N" TO W-EMAILOK.
+       INC-013A-FORMATO-FIM.
+                EXIT.
+      *
+       INC-013A-DUPLIC.
+      * CLIENTE2 E REABERTO AQUI PORQUE E UM SEGUNDO CONECTOR PARA
+      * O MESMO CLIENTE.DAT - SEM REABRIR, ELE NAO VE CLIENTES
+      * GRAVADOS PELO CONECTOR CLIENTE (I-O) NESTA MESMA EXECUCAO,
+      * E A CHECAGEM DE EMAIL DUPLICADO FICARIA DESATUALIZADA
+                CLOSE CLIENTE2.
+                OPEN INPUT CLIENTE2.
+                MOVE "S" TO W-EMAILOK
+                MOVE EMAIL TO EMAIL2
+                READ CLIENTE2 KEY IS EMAIL2
+                   INVALID KEY
+                      NEXT SENTENCE
+                   NOT INVALID KEY
+                      IF CPF2 NOT = CPF
+                         MOVE "N" TO W-EMAILOK.
+       INC-013A-DUPLIC-FIM.
+                EXIT.
+      *
+       INC-013B.
+                ACCEPT DATANASC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
 
        INC-014A.
             ACCEPT SITUACAO
             ACCEPT W-ACT FROM ESCAPE KEY
             MOVE 1 TO IND
-            IF W-ACT = 02 GO TO INC-013.
+            IF W-ACT = 02 GO TO INC-013B.
 
        INC-014.
             MOVE TABSITUACAO(IND) TO ALFATP02
@@ -321,6 +627,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 WRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -385,6 +693,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
                 REWRITE REGAMG
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -394,6 +704,37 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *********************************************
+      * ROTINA DE PESQUISA POR NOME               *
+      *********************************************
+      *
+       BRW-001.
+                MOVE SPACES TO NOME.
+                DISPLAY 23, 40 "NOME P/ PESQUISA           : ".
+                ACCEPT NOME.
+                MOVE NOME TO WRK-NOME.
+                START CLIENTE KEY IS NOT LESS THAN NOME
+                   INVALID KEY
+                      MOVE "*** NENHUM REGISTRO ENCONTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                MOVE "00" TO ST-ERRO.
+                PERFORM BRW-002 THRU BRW-002-FIM
+                   UNTIL NOME NOT = WRK-NOME
+                      OR ST-ERRO NOT = "00".
+                MOVE "*** FIM DA PESQUISA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+       BRW-002.
+                READ CLIENTE NEXT RECORD
+                   AT END MOVE "99" TO ST-ERRO.
+                IF ST-ERRO = "00" AND NOME = WRK-NOME
+                   DISPLAY TELACLIENTE
+                   MOVE "* ACHADO - ENTER P/ PROXIMO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BRW-002-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
