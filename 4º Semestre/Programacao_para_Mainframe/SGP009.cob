@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP009.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * CARGA EM LOTE DE CEP               *
+      * (EXTRATO SEQUENCIAL DOS CORREIOS)  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT EXTRATOCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO1.
+       SELECT CEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CHAVE-CIDBAIRRO
+                                                      WITH DUPLICATES.
+       SELECT CKP009 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROCKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRATOCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTRATOCEP.TXT".
+       01 REGEXTRATO.
+                03 EXT-CODIGO          PIC 9(08).
+                03 EXT-LOGRADOURO      PIC X(40).
+                03 EXT-CIDADE          PIC X(20).
+                03 EXT-BAIRRO          PIC X(20).
+                03 EXT-UF              PIC X(02).
+      *
+       FD CEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 REGAMG.
+                03 CODIGO              PIC 9(08).
+                03 LOGRADOURO          PIC X(40).
+                03 CHAVE-CIDBAIRRO.
+                   04 CIDADE           PIC X(20).
+                   04 BAIRRO           PIC X(20).
+                03 UF                  PIC X(02).
+                03 DT-ALTERACAO        PIC 9(08).
+                03 USUARIO             PIC X(08).
+      *
+       FD CKP009
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKP009.DAT".
+       01 REGCKP009.
+                03 CKP-CONTLIDOS       PIC 9(06).
+                03 CKP-CONTINCLUIDOS   PIC 9(06).
+                03 CKP-CONTALTERADOS   PIC 9(06).
+                03 CKP-CONTREJEITADOS  PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO1           PIC X(02) VALUE "00".
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERROCKP         PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-CONTLIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-CONTINCLUIDOS    PIC 9(06) VALUE ZEROS.
+       77 W-CONTALTERADOS    PIC 9(06) VALUE ZEROS.
+       77 W-CONTREJEITADOS   PIC 9(06) VALUE ZEROS.
+       77 W-INTERVALOCKP     PIC 9(03) VALUE 50.
+       77 W-RESTOCKP         PIC 9(06) VALUE ZEROS.
+       77 W-QUOCCKP          PIC 9(06) VALUE ZEROS.
+       77 W-SKIPALVO         PIC 9(06) VALUE ZEROS.
+       77 W-SKIPCONT         PIC 9(06) VALUE ZEROS.
+       77 W-USUARIO          PIC X(08) VALUE SPACES.
+       77 W-UFOK             PIC X(01) VALUE "S".
+       01 IND                PIC 9(02) VALUE ZEROS.
+       01 ALFATP.
+           03 ALFATP1 PIC X(02).
+           03 ALFATP2 PIC X(10).
+       01 TABUNIDADEFEDERACAO.
+          03 FILLER   PIC X(12) VALUE "ACACRE      ".
+          03 FILLER   PIC X(12) VALUE "ALALAGOAS   ".
+          03 FILLER   PIC X(12) VALUE "APAMAPA     ".
+          03 FILLER   PIC X(12) VALUE "AMAMAZONAS  ".
+          03 FILLER   PIC X(12) VALUE "BABAHIA     ".
+          03 FILLER   PIC X(12) VALUE "CECEARA     ".
+          03 FILLER   PIC X(12) VALUE "DFD FEDERAL ".
+          03 FILLER   PIC X(12) VALUE "ESE SANTO   ".
+          03 FILLER   PIC X(12) VALUE "GOGOIAS     ".
+          03 FILLER   PIC X(12) VALUE "MAMARANHAO  ".
+          03 FILLER   PIC X(12) VALUE "MTM GROSSO  ".
+          03 FILLER   PIC X(12) VALUE "MSM.G DO SUL".
+          03 FILLER   PIC X(12) VALUE "MGM GERAIS  ".
+          03 FILLER   PIC X(12) VALUE "PAPARA      ".
+          03 FILLER   PIC X(12) VALUE "PBPARAIBA   ".
+          03 FILLER   PIC X(12) VALUE "PRPARANA    ".
+          03 FILLER   PIC X(12) VALUE "PEPERNAMBUCO".
+          03 FILLER   PIC X(12) VALUE "PIPIAUI     ".
+          03 FILLER   PIC X(12) VALUE "RJRD JANEIRO".
+          03 FILLER   PIC X(12) VALUE "RNRGDO NORTE".
+          03 FILLER   PIC X(12) VALUE "RSRG DO SUL ".
+          03 FILLER   PIC X(12) VALUE "RORONDONIA  ".
+          03 FILLER   PIC X(12) VALUE "RRRORAIMA   ".
+          03 FILLER   PIC X(12) VALUE "SCS CATARINA".
+          03 FILLER   PIC X(12) VALUE "SPSAO PAULO ".
+          03 FILLER   PIC X(12) VALUE "SESERGIPE   ".
+          03 FILLER   PIC X(12) VALUE "TOTOCANTINS ".
+       01 TABUFAUX REDEFINES TABUNIDADEFEDERACAO.
+          03 TABUF   PIC X(12) OCCURS 27 TIMES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                OPEN INPUT EXTRATOCEP
+                IF ST-ERRO1 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXTRATOCEP"
+                   STOP RUN.
+                OPEN I-O CEP
+                IF ST-ERRO = "35"
+                   OPEN OUTPUT CEP
+                   CLOSE CEP
+                   OPEN I-O CEP
+                END-IF.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP"
+                   CLOSE EXTRATOCEP
+                   STOP RUN.
+                DISPLAY "USUARIO RESPONSAVEL PELA CARGA: ".
+                ACCEPT W-USUARIO.
+                PERFORM 1100-RETOMA-CKP THRU 1100-RETOMA-CKP-FIM.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       1100-RETOMA-CKP.
+                OPEN INPUT CKP009
+                IF ST-ERROCKP NOT = "00"
+                   GO TO 1100-RETOMA-CKP-FIM.
+                READ CKP009
+                   AT END
+                      CLOSE CKP009
+                      GO TO 1100-RETOMA-CKP-FIM.
+                MOVE CKP-CONTLIDOS      TO W-SKIPALVO.
+                MOVE CKP-CONTINCLUIDOS  TO W-CONTINCLUIDOS.
+                MOVE CKP-CONTALTERADOS  TO W-CONTALTERADOS.
+                MOVE CKP-CONTREJEITADOS TO W-CONTREJEITADOS.
+                CLOSE CKP009.
+                DISPLAY "RETOMANDO CARGA APOS CHECKPOINT: " W-SKIPALVO
+                        " REGISTROS JA PROCESSADOS".
+                MOVE ZEROS TO W-SKIPCONT
+                PERFORM 1150-PULA-REGISTRO THRU 1150-PULA-REGISTRO-FIM
+                   UNTIL W-SKIPCONT >= W-SKIPALVO OR W-FIM = "S".
+                MOVE W-SKIPALVO TO W-CONTLIDOS.
+       1100-RETOMA-CKP-FIM.
+                EXIT.
+      *
+       1150-PULA-REGISTRO.
+                READ EXTRATOCEP NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 1150-PULA-REGISTRO-FIM.
+                ADD 1 TO W-SKIPCONT.
+       1150-PULA-REGISTRO-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ EXTRATOCEP NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTLIDOS
+                IF EXT-CODIGO = ZEROS
+                   ADD 1 TO W-CONTREJEITADOS
+                   GO TO 2000-PROCESSA-FIM.
+                MOVE EXT-CODIGO     TO CODIGO
+                MOVE EXT-LOGRADOURO TO LOGRADOURO
+                MOVE EXT-CIDADE     TO CIDADE
+                MOVE EXT-BAIRRO     TO BAIRRO
+                MOVE EXT-UF         TO UF
+                MOVE 1 TO IND
+                PERFORM 2050-VALIDA-UF THRU 2050-VALIDA-UF-FIM.
+                IF W-UFOK = "N"
+                   ADD 1 TO W-CONTREJEITADOS
+                   GO TO 2000-PROCESSA-FIM.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
+                WRITE REGAMG
+                   INVALID KEY
+                      PERFORM 2100-ALTERA THRU 2100-ALTERA-FIM
+                   NOT INVALID KEY
+                      ADD 1 TO W-CONTINCLUIDOS.
+                DIVIDE W-CONTLIDOS BY W-INTERVALOCKP
+                        GIVING W-QUOCCKP REMAINDER W-RESTOCKP.
+                IF W-RESTOCKP = ZEROS
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       2050-VALIDA-UF.
+                MOVE TABUF(IND) TO ALFATP
+                IF UF NOT = ALFATP1
+                   IF IND < 27
+                      ADD 1 TO IND
+                      GO TO 2050-VALIDA-UF
+                   ELSE
+                      MOVE "N" TO W-UFOK
+                ELSE
+                      MOVE "S" TO W-UFOK.
+       2050-VALIDA-UF-FIM.
+                EXIT.
+      *
+       2100-ALTERA.
+                ACCEPT DT-ALTERACAO FROM DATE YYYYMMDD
+                MOVE W-USUARIO TO USUARIO
+                REWRITE REGAMG
+                   INVALID KEY
+                      ADD 1 TO W-CONTREJEITADOS
+                   NOT INVALID KEY
+                      ADD 1 TO W-CONTALTERADOS.
+       2100-ALTERA-FIM.
+                EXIT.
+      *
+       1900-GRAVA-CKP.
+                OPEN OUTPUT CKP009.
+                MOVE W-CONTLIDOS      TO CKP-CONTLIDOS.
+                MOVE W-CONTINCLUIDOS  TO CKP-CONTINCLUIDOS.
+                MOVE W-CONTALTERADOS  TO CKP-CONTALTERADOS.
+                MOVE W-CONTREJEITADOS TO CKP-CONTREJEITADOS.
+                WRITE REGCKP009.
+                CLOSE CKP009.
+       1900-GRAVA-CKP-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                DISPLAY "REGISTROS LIDOS......: " W-CONTLIDOS.
+                DISPLAY "CEPS INCLUIDOS........: " W-CONTINCLUIDOS.
+                DISPLAY "CEPS ALTERADOS........: " W-CONTALTERADOS.
+                DISPLAY "REGISTROS REJEITADOS..: " W-CONTREJEITADOS.
+                CLOSE EXTRATOCEP.
+                CLOSE CEP.
+                OPEN OUTPUT CKP009.
+                CLOSE CKP009.
+       9000-FINALIZA-FIM.
+                EXIT.
