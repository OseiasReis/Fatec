@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author: OSEIAS P. REIS
+      * Date: 12/11
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP012.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 WRK-MODULO         PIC X(25) VALUE 'MENU PRINCIPAL'.
+           77 WRK-OPCAO          PIC X(02).
+
+           SCREEN SECTION.
+           01 TELA.
+             05 LIMPA-TELA.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 3.
+
+                10 LINE 01 COLUMN 25 PIC X(20)
+                BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                FROM 'SISTEMA PET SHOP'.
+
+               10 LINE 03 COLUMN 01 PIC X(25) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+           01 TELA-MENU.
+             05 LINE 07 COLUMN 15 VALUE '1 - CADASTRO DE CEP'.
+             05 LINE 08 COLUMN 15 VALUE '2 - CADASTRO DE PRODUTO'.
+             05 LINE 09 COLUMN 15 VALUE '3 - CADASTRO DE CLIENTE'.
+             05 LINE 10 COLUMN 15 VALUE '4 - VENDAS'.
+             05 LINE 11 COLUMN 15 VALUE '5 - CADASTRO DE AMIGOSFATEC'.
+             05 LINE 12 COLUMN 15 VALUE '6 - CADASTRO DE PETS'.
+             05 LINE 14 COLUMN 15 VALUE 'X - SAIR'.
+             05 LINE 15 COLUMN 15 VALUE 'OPCAO: ' .
+             05 LINE 15 COLUMN 22 USING WRK-OPCAO.
+
+       PROCEDURE DIVISION.
+           001-PRINCIPAL SECTION.
+             PERFORM 1100-MONTATELA.
+             PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+             STOP RUN.
+
+           1100-MONTATELA.
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+           2000-PROCESSAR.
+             EVALUATE WRK-OPCAO
+             WHEN 1
+               CALL 'SGP001'
+             WHEN 2
+               CALL 'SGP002'
+             WHEN 3
+               CALL 'SGP003'
+             WHEN 4
+               CALL 'CADVEN'
+             WHEN 5
+               CALL 'CEP001'
+             WHEN 6
+               CALL 'CADASTRO-PET'
+             WHEN OTHER
+               IF WRK-OPCAO NOT EQUAL 'X'
+                   DISPLAY 'OPCAO INVALIDA'
+               END-IF
+             END-EVALUATE.
+               PERFORM 1100-MONTATELA.
+
+       END PROGRAM SGP012.
