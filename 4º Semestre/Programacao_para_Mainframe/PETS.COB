@@ -8,9 +8,20 @@
        FILE-CONTROL.
          SELECT PETS ASSIGN TO 'PETSHOPSYSTEM.DAT'
          ORGANIZATION INDEXED
-         ACCESS MODE IS RANDOM
+         ACCESS MODE IS DYNAMIC
          FILE STATUS IS PETS-STATUS
-         RECORD KEY PETS-KEY.
+         RECORD KEY PETS-KEY
+         ALTERNATE RECORD KEY PETS-CPF WITH DUPLICATES.
+         SELECT CLIENTE ASSIGN TO 'CLIENTE.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS DYNAMIC
+         FILE STATUS IS CLI-STATUS
+         RECORD KEY CPF.
+         SELECT AGENDA ASSIGN TO 'AGENDAPET.DAT'
+         ORGANIZATION INDEXED
+         ACCESS MODE IS DYNAMIC
+         FILE STATUS IS AGE-STATUS
+         RECORD KEY AGE-CHAVE.
        DATA DIVISION.
        FILE SECTION.
        FD PETS.
@@ -18,14 +29,52 @@
            05 PETS-KEY.
               10 PETS-TEL  PIC 9(09).
            05 PETS-NOME    PIC X(30).
-           05 PETS-CLIENTE PIC X(30).
+           05 PETS-CPF     PIC 9(12).
+           05 PETS-ESPECIE PIC X(15).
+           05 PETS-RACA    PIC X(15).
+           05 PETS-VACINAS OCCURS 3 TIMES.
+              10 VAC-NOME  PIC X(15).
+              10 VAC-DATA  PIC 9(08).
+
+       FD AGENDA.
+       01 AGENDA-REG.
+           05 AGE-CHAVE.
+              10 AGE-DATA     PIC 9(08).
+              10 AGE-HORA     PIC 9(04).
+              10 AGE-TEL      PIC 9(09).
+           05 AGE-SERVICO     PIC X(20).
+           05 AGE-SITUACAO    PIC X(01).
+
+       FD CLIENTE.
+       01 REGAMG.
+                03 CPF              PIC 9(12).
+                03 NOME             PIC X(40).
+                03 CEP              PIC 9(08).
+                03 LOGRADOURO       PIC X(30).
+                03 NUMERO           PIC 9(04).
+                03 COMPLEMENTO      PIC X(12).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                03 TELEFONE         PIC 9(09).
+                03 DDD              PIC 9(02).
+                03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
+                03 SITUACAO         PIC X(01).
+                03 DT-ALTERACAO     PIC 9(08).
+                03 USUARIO          PIC X(08).
 
        WORKING-STORAGE SECTION.
            77 PETS-STATUS        PIC 9(02).
+           77 CLI-STATUS         PIC 9(02).
            77 MODULO             PIC X(25).
            77 TECLA              PIC X(01).
            77 OPCAO              PIC X(02).
            77 ERRO               PIC X(30).
+           77 PETS-NOMECLI       PIC X(40) VALUE SPACES.
+           77 AGE-STATUS         PIC 9(02).
+           77 AGE-NOMEPET        PIC X(30) VALUE SPACES.
+           77 W-CPFBUSCA         PIC 9(12) VALUE ZEROS.
 
            SCREEN SECTION.
            01 TELA.
@@ -42,7 +91,9 @@
              05 LINE 08 COLUMN 45 VALUE '1-ACRESCENTAR'.
              05 LINE 09 COLUMN 45 VALUE '2-BUSCAR'.
              05 LINE 10 COLUMN 45 VALUE '3-EXCLUIR'.
-             05 LINE 11 COLUMN 45 VALUE '4-SAIR'.
+             05 LINE 11 COLUMN 45 VALUE '4-AGENDAR'.
+             05 LINE 12 COLUMN 45 VALUE '5-PETS DO CLIENTE'.
+             05 LINE 13 COLUMN 45 VALUE '6-SAIR'.
              05 LINE 14 COLUMN 45 VALUE 'OPCAO: ' .
              05 LINE 14 COLUMN 52 USING OPCAO.
 
@@ -54,13 +105,52 @@
                05 SS-DADOS.
                  10 LINE 11 COLUMN 10 VALUE 'NOME DO PET: '.
                  10 COLUMN PLUS 2 PIC X(20) USING PETS-NOME.
-                 10 LINE 12 COLUMN 10 VALUE 'NOME DO CLIENTE: '.
-                 10 COLUMN PLUS 2 PIC X(20) USING PETS-CLIENTE.
+                 10 LINE 12 COLUMN 10 VALUE 'ESPECIE: '.
+                 10 COLUMN PLUS 2 PIC X(15) USING PETS-ESPECIE.
+                 10 COLUMN PLUS 2 VALUE 'RACA: '.
+                 10 COLUMN PLUS 2 PIC X(15) USING PETS-RACA.
+                 10 LINE 13 COLUMN 10 VALUE 'CPF DO CLIENTE: '.
+                 10 COLUMN PLUS 2 PIC 9(12) USING PETS-CPF.
+                 10 LINE 14 COLUMN 10 VALUE 'CLIENTE: '.
+                 10 COLUMN PLUS 2 PIC X(30) FROM PETS-NOMECLI.
+               05 SS-VACINAS.
+                 10 LINE 15 COLUMN 10 VALUE 'VACINA 1:'.
+                 10 COLUMN PLUS 2 PIC X(15) USING VAC-NOME(1).
+                 10 COLUMN PLUS 2 VALUE 'DATA:'.
+                 10 COLUMN PLUS 2 PIC 99/99/9999 USING VAC-DATA(1).
+                 10 LINE 16 COLUMN 10 VALUE 'VACINA 2:'.
+                 10 COLUMN PLUS 2 PIC X(15) USING VAC-NOME(2).
+                 10 COLUMN PLUS 2 VALUE 'DATA:'.
+                 10 COLUMN PLUS 2 PIC 99/99/9999 USING VAC-DATA(2).
+                 10 LINE 17 COLUMN 10 VALUE 'VACINA 3:'.
+                 10 COLUMN PLUS 2 PIC X(15) USING VAC-NOME(3).
+                 10 COLUMN PLUS 2 VALUE 'DATA:'.
+                 10 COLUMN PLUS 2 PIC 99/99/9999 USING VAC-DATA(3).
+
+           01 TELA-AGENDA.
+               05 CHAVEAGE FOREGROUND-COLOR 2.
+                 10 LINE 10 COLUMN 10 VALUE 'TELEFONE DO PET'.
+                 10 COLUMN PLUS 2 PIC 9(09) USING AGE-TEL
+                   BLANK WHEN ZEROS.
+               05 SS-PETAGE.
+                 10 LINE 11 COLUMN 10 VALUE 'PET: '.
+                 10 COLUMN PLUS 2 PIC X(30) FROM AGE-NOMEPET.
+               05 SS-DADOSAGE.
+                 10 LINE 12 COLUMN 10 VALUE 'DATA: '.
+                 10 COLUMN PLUS 2 PIC 99/99/9999 USING AGE-DATA.
+                 10 COLUMN PLUS 2 VALUE 'HORA (HHMM): '.
+                 10 COLUMN PLUS 2 PIC 9999 USING AGE-HORA.
+                 10 LINE 13 COLUMN 10 VALUE 'SERVICO: '.
+                 10 COLUMN PLUS 2 PIC X(20) USING AGE-SERVICO.
+
+           01 TELA-BRWCPF.
+             05 LINE 10 COLUMN 10 VALUE 'CPF DO CLIENTE: '.
+             05 COLUMN PLUS 2 PIC 9(12) USING W-CPFBUSCA.
 
            01 ERRORMENS.
                02 MSGERRO.
-                 10 LINE 16 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
-                 10 LINE 16 COLUMN 10 PIC X(30) BACKGROUND-COLOR 3
+                 10 LINE 19 COLUMN 01 ERASE EOL BACKGROUND-COLOR 3.
+                 10 LINE 19 COLUMN 10 PIC X(30) BACKGROUND-COLOR 3
                  FROM ERRO.
                  10 COLUMN PLUS 2 PIC X(01) BACKGROUND-COLOR 3
                  USING TECLA.
@@ -68,9 +158,9 @@
            PROCEDURE DIVISION.
            001-TELA SECTION.
              PERFORM 1000-INICIAR THRU 1500-SCREEN.
-             PERFORM 2000-GERARDADOS UNTIL OPCAO = '4'.
+             PERFORM 2000-GERARDADOS UNTIL OPCAO = '6'.
              PERFORM 3000-ENCERRAR.
-             STOP RUN.
+             EXIT PROGRAM.
 
            1000-INICIAR.
              OPEN I-O PETS
@@ -79,19 +169,36 @@
                CLOSE PETS
                OPEN I-O PETS
               END-IF.
+             OPEN INPUT CLIENTE
+             IF CLI-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTE
+               CLOSE CLIENTE
+               OPEN INPUT CLIENTE
+              END-IF.
+             OPEN I-O AGENDA
+             IF AGE-STATUS = 35 THEN
+               OPEN OUTPUT AGENDA
+               CLOSE AGENDA
+               OPEN I-O AGENDA
+              END-IF.
 
            1500-SCREEN.
             DISPLAY TELA.
             ACCEPT MENU.
 
            2000-GERARDADOS.
-             MOVE SPACES TO PETS-NOME PETS-CLIENTE ERRO.
+             MOVE SPACES TO PETS-NOME ERRO PETS-NOMECLI
+                            PETS-ESPECIE PETS-RACA.
              MOVE ZEROS TO PETS-TEL ERRO.
+             MOVE SPACES TO VAC-NOME(1) VAC-NOME(2) VAC-NOME(3).
+             MOVE ZEROS  TO VAC-DATA(1) VAC-DATA(2) VAC-DATA(3).
              EVALUATE OPCAO
              WHEN 1 PERFORM 5000-ACRESCENTAR
              WHEN 2 PERFORM 6000-BUSCAR
              WHEN 3 PERFORM 7000-EXCLUIR
-             WHEN 4 PERFORM 3000-ENCERRAR
+             WHEN 4 PERFORM 8000-AGENDAR
+             WHEN 5 PERFORM 9000-BUSCARCLIENTE
+             WHEN 6 PERFORM 3000-ENCERRAR
              WHEN OTHER
                 DISPLAY 'OPCAO INVALIDA'
              END-EVALUATE.
@@ -99,20 +206,41 @@
 
            3000-ENCERRAR.
                CLOSE PETS.
+               CLOSE CLIENTE.
+               CLOSE AGENDA.
+
+           4000-LOCALIZA-CLIENTE.
+             MOVE PETS-CPF TO CPF.
+             MOVE SPACES TO PETS-NOMECLI.
+             READ CLIENTE
+               INVALID KEY
+                 MOVE 'CPF NAO CADASTRADO' TO ERRO
+               NOT INVALID KEY
+                 MOVE NOME TO PETS-NOMECLI
+             END-READ.
 
            5000-ACRESCENTAR.
              MOVE 'INCLUSAO' TO MODULO.
              DISPLAY TELA.
              ACCEPT TELA-REG.
-              WRITE PETS-REG
-               INVALID KEY
-                 MOVE 'JA EXISTE, NOVO REGISTRO?' TO ERRO
-                 ACCEPT ERRORMENS
-                   IF TECLA = 'N' OR TECLA = 'n'
-                     MOVE ZEROS TO PETS-TEL
-                     PERFORM 5000-ACRESCENTAR
-                    END-IF
-               END-WRITE.
+             PERFORM 4000-LOCALIZA-CLIENTE.
+             IF PETS-NOMECLI = SPACES
+               ACCEPT ERRORMENS
+               MOVE ZEROS TO PETS-TEL
+               PERFORM 5000-ACRESCENTAR
+             ELSE
+               DISPLAY SS-DADOS
+               ACCEPT SS-VACINAS
+               WRITE PETS-REG
+                 INVALID KEY
+                   MOVE 'JA EXISTE, NOVO REGISTRO?' TO ERRO
+                   ACCEPT ERRORMENS
+                     IF TECLA = 'N' OR TECLA = 'n'
+                       MOVE ZEROS TO PETS-TEL
+                       PERFORM 5000-ACRESCENTAR
+                      END-IF
+                 END-WRITE
+             END-IF.
 
            6000-BUSCAR.
              MOVE 'CONSULTA' TO MODULO.
@@ -123,7 +251,9 @@
                  INVALID KEY
                    MOVE 'NAO ENCONTRADO' TO ERRO
                  NOT INVALID KEY
+                     PERFORM 4000-LOCALIZA-CLIENTE
                      DISPLAY SS-DADOS
+                     DISPLAY SS-VACINAS
                END-READ.
                  ACCEPT ERRORMENS.
 
@@ -137,7 +267,9 @@
                    MOVE 'NAO ENCONTRADO' TO ERRO
                  NOT INVALID KEY
                    MOVE 'ENCONTRADO S ou N?' TO ERRO
+                     PERFORM 4000-LOCALIZA-CLIENTE
                      DISPLAY SS-DADOS
+                     DISPLAY SS-VACINAS
                END-READ.
                   ACCEPT ERRORMENS.
                    IF TECLA = 'S' AND PETS-STATUS = 0
@@ -147,3 +279,58 @@
                          ACCEPT ERRORMENS
                      END-DELETE
                    END-IF.
+
+           8000-AGENDAR.
+             MOVE 'AGENDAMENTO' TO MODULO.
+             MOVE SPACES TO AGE-NOMEPET.
+             DISPLAY TELA.
+             DISPLAY TELA-AGENDA.
+             ACCEPT CHAVEAGE.
+             MOVE AGE-TEL TO PETS-TEL.
+             READ PETS
+               INVALID KEY
+                 MOVE 'PET NAO CADASTRADO' TO ERRO
+                 ACCEPT ERRORMENS
+               NOT INVALID KEY
+                 MOVE PETS-NOME TO AGE-NOMEPET
+                 DISPLAY SS-PETAGE
+                 ACCEPT SS-DADOSAGE
+                 MOVE 'A' TO AGE-SITUACAO
+                 WRITE AGENDA-REG
+                   INVALID KEY
+                     MOVE 'HORARIO JA AGENDADO' TO ERRO
+                     ACCEPT ERRORMENS
+                 END-WRITE
+             END-READ.
+
+           9000-BUSCARCLIENTE.
+             MOVE 'PETS DO CLIENTE' TO MODULO.
+             MOVE ZEROS TO W-CPFBUSCA.
+             DISPLAY TELA.
+             DISPLAY TELA-BRWCPF.
+             ACCEPT TELA-BRWCPF.
+             MOVE W-CPFBUSCA TO PETS-CPF.
+             START PETS KEY IS NOT LESS THAN PETS-CPF
+               INVALID KEY
+                 MOVE 'NENHUM PET P/ ESTE CLIENTE' TO ERRO
+                 ACCEPT ERRORMENS
+                 GO TO 9000-BUSCARCLIENTE-FIM.
+             MOVE 0 TO PETS-STATUS.
+             PERFORM 9100-EXIBIR-PET
+               UNTIL PETS-CPF NOT = W-CPFBUSCA
+                  OR PETS-STATUS NOT = 0.
+             MOVE 'FIM DA PESQUISA' TO ERRO.
+             ACCEPT ERRORMENS.
+           9000-BUSCARCLIENTE-FIM.
+             EXIT.
+
+           9100-EXIBIR-PET.
+             READ PETS NEXT RECORD
+               AT END MOVE 99 TO PETS-STATUS.
+             IF PETS-STATUS = 0 AND PETS-CPF = W-CPFBUSCA
+               PERFORM 4000-LOCALIZA-CLIENTE
+               DISPLAY TELA-REG
+               DISPLAY SS-VACINAS
+               MOVE 'ACHADO - ENTER P/ PROXIMO' TO ERRO
+               ACCEPT ERRORMENS
+             END-IF.
