@@ -0,0 +1,514 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP013.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * BACKUP NOTURNO DOS ARQUIVOS         *
+      * INDEXADOS PARA ARQUIVOS SEQUENCIAIS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPCEP ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PRO-CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPPRODUTO ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CLIENTE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPCLIENTE ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT VENDAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS VENDAS-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPVENDAS ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT VENDASITEM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS ITEM-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPVENDASITEM ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT AMIGOSFATEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPAMIGOSFATEC ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT PETS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS PETS-KEY
+                    FILE STATUS  IS ST-ERRO.
+       SELECT BKPPETS ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CKP013 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERROCKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.DAT".
+       01 REGCEP.
+                03 CODIGO              PIC 9(08).
+                03 LOGRADOURO          PIC X(40).
+                03 CHAVE-CIDBAIRRO.
+                   04 CIDADE           PIC X(20).
+                   04 BAIRRO           PIC X(20).
+                03 UF                  PIC X(02).
+                03 DT-ALTERACAO        PIC 9(08).
+                03 USUARIO             PIC X(08).
+      *
+       FD BKPCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEP.BKP".
+       01 REGBKPCEP              PIC X(106).
+      *
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGPRODUTO.
+                03 PRO-CODIGO           PIC 9(08).
+                03 PRO-DESCRICAO        PIC X(30).
+                03 PRO-UNIDADE          PIC X(02).
+                03 PRO-PRECOCUSTO       PIC 9(06).
+                03 PRO-PRECOVENDA       PIC 9(06).
+                03 PRO-CLASSIFICACAO    PIC 9(01).
+                03 PRO-SITUACAO         PIC X(01).
+                03 PRO-ESTOQUE          PIC 9(06).
+                03 PRO-DT-ALTERACAO     PIC 9(08).
+                03 PRO-USUARIO          PIC X(08).
+      *
+       FD BKPPRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.BKP".
+       01 REGBKPPRODUTO          PIC X(076).
+      *
+       FD CLIENTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.DAT".
+       01 REGCLIENTE.
+                03 CPF              PIC 9(12).
+                03 NOME             PIC X(40).
+                03 CEP-CLI          PIC 9(08).
+                03 LOGRADOURO-CLI   PIC X(30).
+                03 NUMERO           PIC 9(04).
+                03 COMPLEMENTO      PIC X(12).
+                03 BAIRRO-CLI       PIC X(20).
+                03 CIDADE-CLI       PIC X(20).
+                03 UF-CLI           PIC X(02).
+                03 TELEFONE         PIC 9(09).
+                03 DDD              PIC 9(02).
+                03 EMAIL            PIC X(40).
+                03 DATANASC         PIC 9(08).
+                03 SITUACAO         PIC X(01).
+                03 CLI-DT-ALTERACAO PIC 9(08).
+                03 CLI-USUARIO      PIC X(08).
+      *
+       FD BKPCLIENTE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CLIENTE.BKP".
+       01 REGBKPCLIENTE          PIC X(224).
+      *
+       FD VENDAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDAS.DAT".
+       01 VENDAS-REG.
+           05 VENDAS-CHAVE.
+              10 CODCLI       PIC 9(09).
+              10 NVENDA       PIC 9(06).
+           05 VALORTOTAL      PIC 9(09).
+           05 DTVENDA         PIC 9(08).
+           05 FORMAPAGTO      PIC X(01).
+           05 PARCELAS        PIC 9(02).
+           05 VD-DT-ALTERACAO PIC 9(08).
+           05 VD-USUARIO      PIC X(08).
+      *
+       FD BKPVENDAS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDAS.BKP".
+       01 REGBKPVENDAS           PIC X(051).
+      *
+       FD VENDASITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDASITEM.DAT".
+       01 VENDASITEM-REG.
+           05 ITEM-CHAVE.
+              10 ITEM-CODCLI  PIC 9(09).
+              10 ITEM-NVENDA  PIC 9(06).
+              10 ITEM-SEQ     PIC 9(03).
+           05 PROD             PIC X(09).
+           05 DESCRICAO-ITEM   PIC X(30).
+           05 UNID-ITEM        PIC X(02).
+           05 PRECOCUSTO-ITEM  PIC 9(06).
+           05 PRECOVENDA-ITEM  PIC 9(06).
+           05 QTD              PIC 9(05).
+           05 VALORVENDA        PIC 9(08).
+           05 ICMS               PIC 9(08).
+      *
+       FD BKPVENDASITEM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VENDASITEM.BKP".
+       01 REGBKPVENDASITEM       PIC X(092).
+      *
+       FD AMIGOSFATEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOSFATEC.DAT".
+       01 REGAMIGOSFATEC.
+                03 APELIDO          PIC X(12).
+                03 NOME-AMG         PIC X(30).
+                03 TELEFONE-AMG     PIC 9(11).
+                03 EMAIL-AMG        PIC X(30).
+                03 DATANASC-AMG     PIC 9(08).
+                03 AMG-DT-ALTERACAO PIC 9(08).
+                03 AMG-USUARIO      PIC X(08).
+      *
+       FD BKPAMIGOSFATEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOSFATEC.BKP".
+       01 REGBKPAMIGOSFATEC      PIC X(107).
+      *
+       FD PETS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETSHOPSYSTEM.DAT".
+       01 PETS-REG.
+           05 PETS-KEY.
+              10 PETS-TEL  PIC 9(09).
+           05 PETS-NOME    PIC X(30).
+           05 PETS-CPF     PIC 9(12).
+           05 PETS-ESPECIE PIC X(15).
+           05 PETS-RACA    PIC X(15).
+           05 PETS-VACINAS OCCURS 3 TIMES.
+              10 VAC-NOME  PIC X(15).
+              10 VAC-DATA  PIC 9(08).
+      *
+       FD BKPPETS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PETSHOPSYSTEM.BKP".
+       01 REGBKPPETS              PIC X(150).
+      *
+       FD CKP013
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKP013.DAT".
+       01 REGCKP013.
+                03 CKP-ETAPA           PIC 9(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 ST-ERROCKP         PIC X(02) VALUE "00".
+       77 W-CONTREG          PIC 9(06) VALUE ZEROS.
+       77 W-ETAPA            PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-RETOMA-CKP THRU 1000-RETOMA-CKP-FIM.
+                IF W-ETAPA < 1
+                   PERFORM 2100-BACKUP-CEP
+                      THRU 2100-BACKUP-CEP-FIM
+                   MOVE 1 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 2
+                   PERFORM 2200-BACKUP-PRODUTO
+                      THRU 2200-BACKUP-PRODUTO-FIM
+                   MOVE 2 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 3
+                   PERFORM 2300-BACKUP-CLIENTE
+                      THRU 2300-BACKUP-CLIENTE-FIM
+                   MOVE 3 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 4
+                   PERFORM 2400-BACKUP-VENDAS
+                      THRU 2400-BACKUP-VENDAS-FIM
+                   MOVE 4 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 5
+                   PERFORM 2450-BACKUP-VENDASITEM
+                      THRU 2450-BACKUP-VENDASITEM-FIM
+                   MOVE 5 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 6
+                   PERFORM 2500-BACKUP-AMIGOSFATEC
+                      THRU 2500-BACKUP-AMIGOSFATEC-FIM
+                   MOVE 6 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                IF W-ETAPA < 7
+                   PERFORM 2600-BACKUP-PETS
+                      THRU 2600-BACKUP-PETS-FIM
+                   MOVE 7 TO W-ETAPA
+                   PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM
+                END-IF.
+                MOVE ZEROS TO W-ETAPA.
+                PERFORM 1900-GRAVA-CKP THRU 1900-GRAVA-CKP-FIM.
+                STOP RUN.
+      *
+       1000-RETOMA-CKP.
+                OPEN INPUT CKP013
+                IF ST-ERROCKP NOT = "00"
+                   GO TO 1000-RETOMA-CKP-FIM.
+                READ CKP013
+                   AT END
+                      CLOSE CKP013
+                      GO TO 1000-RETOMA-CKP-FIM.
+                MOVE CKP-ETAPA TO W-ETAPA.
+                CLOSE CKP013.
+                IF W-ETAPA NOT = ZEROS
+                   DISPLAY "RETOMANDO BACKUP A PARTIR DA ETAPA: "
+                           W-ETAPA.
+       1000-RETOMA-CKP-FIM.
+                EXIT.
+      *
+       1900-GRAVA-CKP.
+                OPEN OUTPUT CKP013.
+                MOVE W-ETAPA TO CKP-ETAPA.
+                WRITE REGCKP013.
+                CLOSE CKP013.
+       1900-GRAVA-CKP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CEP.DAT              *
+      *****************************************
+      *
+       2100-BACKUP-CEP.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT CEP.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP"
+                   GO TO 2100-BACKUP-CEP-FIM.
+                OPEN OUTPUT BKPCEP.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CEP"
+                   CLOSE CEP
+                   GO TO 2100-BACKUP-CEP-FIM.
+       2110-LOOP-CEP.
+                READ CEP NEXT RECORD
+                   AT END
+                      GO TO 2190-FIM-CEP.
+                MOVE REGCEP TO REGBKPCEP.
+                WRITE REGBKPCEP.
+                ADD 1 TO W-CONTREG.
+                GO TO 2110-LOOP-CEP.
+       2190-FIM-CEP.
+                CLOSE CEP.
+                CLOSE BKPCEP.
+                DISPLAY "CEP.DAT......: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2100-BACKUP-CEP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO PRODUTO.DAT          *
+      *****************************************
+      *
+       2200-BACKUP-PRODUTO.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT PRODUTO.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                   GO TO 2200-BACKUP-PRODUTO-FIM.
+                OPEN OUTPUT BKPPRODUTO.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE PRODUTO"
+                   CLOSE PRODUTO
+                   GO TO 2200-BACKUP-PRODUTO-FIM.
+       2210-LOOP-PRODUTO.
+                READ PRODUTO NEXT RECORD
+                   AT END
+                      GO TO 2290-FIM-PRODUTO.
+                MOVE REGPRODUTO TO REGBKPPRODUTO.
+                WRITE REGBKPPRODUTO.
+                ADD 1 TO W-CONTREG.
+                GO TO 2210-LOOP-PRODUTO.
+       2290-FIM-PRODUTO.
+                CLOSE PRODUTO.
+                CLOSE BKPPRODUTO.
+                DISPLAY "PRODUTO.DAT..: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2200-BACKUP-PRODUTO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO CLIENTE.DAT          *
+      *****************************************
+      *
+       2300-BACKUP-CLIENTE.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT CLIENTE.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                   GO TO 2300-BACKUP-CLIENTE-FIM.
+                OPEN OUTPUT BKPCLIENTE.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CLIENTE"
+                   CLOSE CLIENTE
+                   GO TO 2300-BACKUP-CLIENTE-FIM.
+       2310-LOOP-CLIENTE.
+                READ CLIENTE NEXT RECORD
+                   AT END
+                      GO TO 2390-FIM-CLIENTE.
+                MOVE REGCLIENTE TO REGBKPCLIENTE.
+                WRITE REGBKPCLIENTE.
+                ADD 1 TO W-CONTREG.
+                GO TO 2310-LOOP-CLIENTE.
+       2390-FIM-CLIENTE.
+                CLOSE CLIENTE.
+                CLOSE BKPCLIENTE.
+                DISPLAY "CLIENTE.DAT..: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2300-BACKUP-CLIENTE-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO VENDAS.DAT           *
+      *****************************************
+      *
+       2400-BACKUP-VENDAS.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT VENDAS.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDAS"
+                   GO TO 2400-BACKUP-VENDAS-FIM.
+                OPEN OUTPUT BKPVENDAS.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE VENDAS"
+                   CLOSE VENDAS
+                   GO TO 2400-BACKUP-VENDAS-FIM.
+       2410-LOOP-VENDAS.
+                READ VENDAS NEXT RECORD
+                   AT END
+                      GO TO 2490-FIM-VENDAS.
+                MOVE VENDAS-REG TO REGBKPVENDAS.
+                WRITE REGBKPVENDAS.
+                ADD 1 TO W-CONTREG.
+                GO TO 2410-LOOP-VENDAS.
+       2490-FIM-VENDAS.
+                CLOSE VENDAS.
+                CLOSE BKPVENDAS.
+                DISPLAY "VENDAS.DAT...: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2400-BACKUP-VENDAS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO VENDASITEM.DAT       *
+      *****************************************
+      *
+       2450-BACKUP-VENDASITEM.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT VENDASITEM.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO VENDASITEM"
+                   GO TO 2450-BACKUP-VENDASITEM-FIM.
+                OPEN OUTPUT BKPVENDASITEM.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE VENDASITEM"
+                   CLOSE VENDASITEM
+                   GO TO 2450-BACKUP-VENDASITEM-FIM.
+       2460-LOOP-VENDASITEM.
+                READ VENDASITEM NEXT RECORD
+                   AT END
+                      GO TO 2490-FIM-VENDASITEM.
+                MOVE VENDASITEM-REG TO REGBKPVENDASITEM.
+                WRITE REGBKPVENDASITEM.
+                ADD 1 TO W-CONTREG.
+                GO TO 2460-LOOP-VENDASITEM.
+       2490-FIM-VENDASITEM.
+                CLOSE VENDASITEM.
+                CLOSE BKPVENDASITEM.
+                DISPLAY "VENDASITEM...: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2450-BACKUP-VENDASITEM-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO AMIGOSFATEC.DAT      *
+      *****************************************
+      *
+       2500-BACKUP-AMIGOSFATEC.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT AMIGOSFATEC.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGOSFATEC"
+                   GO TO 2500-BACKUP-AMIGOSFATEC-FIM.
+                OPEN OUTPUT BKPAMIGOSFATEC.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE AMIGOSFATEC"
+                   CLOSE AMIGOSFATEC
+                   GO TO 2500-BACKUP-AMIGOSFATEC-FIM.
+       2510-LOOP-AMIGOSFATEC.
+                READ AMIGOSFATEC NEXT RECORD
+                   AT END
+                      GO TO 2590-FIM-AMIGOSFATEC.
+                MOVE REGAMIGOSFATEC TO REGBKPAMIGOSFATEC.
+                WRITE REGBKPAMIGOSFATEC.
+                ADD 1 TO W-CONTREG.
+                GO TO 2510-LOOP-AMIGOSFATEC.
+       2590-FIM-AMIGOSFATEC.
+                CLOSE AMIGOSFATEC.
+                CLOSE BKPAMIGOSFATEC.
+                DISPLAY "AMIGOSFATEC..: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2500-BACKUP-AMIGOSFATEC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO PETSHOPSYSTEM.DAT    *
+      *****************************************
+      *
+       2600-BACKUP-PETS.
+                MOVE ZEROS TO W-CONTREG.
+                OPEN INPUT PETS.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PETSHOPSYSTEM"
+                   GO TO 2600-BACKUP-PETS-FIM.
+                OPEN OUTPUT BKPPETS.
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE PETSHOPSYSTEM"
+                   CLOSE PETS
+                   GO TO 2600-BACKUP-PETS-FIM.
+       2610-LOOP-PETS.
+                READ PETS NEXT RECORD
+                   AT END
+                      GO TO 2690-FIM-PETS.
+                MOVE PETS-REG TO REGBKPPETS.
+                WRITE REGBKPPETS.
+                ADD 1 TO W-CONTREG.
+                GO TO 2610-LOOP-PETS.
+       2690-FIM-PETS.
+                CLOSE PETS.
+                CLOSE BKPPETS.
+                DISPLAY "PETSHOPSYSTEM: "
+                   W-CONTREG " REGISTROS COPIADOS".
+       2600-BACKUP-PETS-FIM.
+                EXIT.
