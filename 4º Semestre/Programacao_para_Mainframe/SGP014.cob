@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SGP014.
+       AUTHOR. OSEIAS REIS
+      **************************************
+      * RELATORIO DE REPOSICAO DE ESTOQUE   *
+      * (PRODUTOS ABAIXO DO PONTO DE        *
+      *  PEDIDO, AGRUPADOS POR              *
+      *  CLASSIFICACAO)                     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PRODUTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELEST ASSIGN TO DISK
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PRODUTO.DAT".
+       01 REGAMG.
+                03 CODIGO              PIC 9(08).
+                03 DESCRICAO           PIC X(30).
+                03 UNIDADE             PIC X(02).
+                03 PRECOCUSTO          PIC 9(06).
+                03 PRECOVENDA          PIC 9(06).
+                03 CLASSIFICACAO       PIC 9(01).
+                03 SITUACAO            PIC X(01).
+                03 ESTOQUE             PIC 9(06).
+                03 DT-ALTERACAO        PIC 9(08).
+                03 USUARIO             PIC X(08).
+      *
+       FD RELEST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REPOSICAO.LST".
+       01 REGRELEST               PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-ERRO2           PIC X(02) VALUE "00".
+       77 W-FIM              PIC X(01) VALUE "N".
+       77 W-CONTLIDOS        PIC 9(06) VALUE ZEROS.
+       77 W-CONTABAIXO       PIC 9(06) VALUE ZEROS.
+       77 IND                PIC 9(02) VALUE ZEROS.
+       77 W-CLASSATU         PIC 9(01) VALUE ZEROS.
+       77 W-LIMITEINF        PIC 9(06) VALUE ZEROS.
+      * ACUMULA OS PRODUTOS ABAIXO DO LIMITE EM BALDES POR
+      * CLASSIFICACAO (IGUAL A SGP007) PARA IMPRIMIR CADA GRUPO
+      * INTEIRO DE UMA VEZ, JA QUE A LEITURA DE PRODUTO.DAT NAO
+      * VEM ORDENADA POR CLASSIFICACAO
+       01 W-BALDES OCCURS 9 TIMES.
+          03 W-BALDE-QTD      PIC 9(03) VALUE ZEROS.
+          03 W-BALDE-LINHA OCCURS 200 TIMES PIC X(080).
+
+       01 TABCLASSIFICAOX.
+          03 FILLER  PIC X(12) VALUE "ASSADO    ".
+          03 FILLER  PIC X(12) VALUE "FRITO     ".
+          03 FILLER  PIC X(12) VALUE "REFRI     ".
+          03 FILLER  PIC X(12) VALUE "CERVEJA   ".
+          03 FILLER  PIC X(12) VALUE "DOCE      ".
+          03 FILLER  PIC X(12) VALUE "A         ".
+          03 FILLER  PIC X(12) VALUE "B         ".
+          03 FILLER  PIC X(12) VALUE "C         ".
+          03 FILLER  PIC X(12) VALUE "D         ".
+       01 TABCLASSIFICAOAUX REDEFINES TABCLASSIFICAOX.
+          03 TABCLASSIFICAO   PIC X(12) OCCURS 9 TIMES.
+
+       01 W-LIMITES.
+          03 W-LIMITE OCCURS 9 TIMES PIC 9(06) VALUE 10.
+
+       01 LINHA-REL.
+          03 LR-CODIGO       PIC ZZZZZZZ9.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-DESCRICAO    PIC X(30).
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-ESTOQUE      PIC ZZZZZ9.
+          03 FILLER          PIC X(02) VALUE SPACES.
+          03 LR-LIMITE       PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-FIM.
+                PERFORM 2000-PROCESSA   THRU 2000-PROCESSA-FIM
+                        UNTIL W-FIM = "S".
+                PERFORM 9000-FINALIZA   THRU 9000-FINALIZA-FIM.
+                STOP RUN.
+      *
+       1000-INICIALIZA.
+                PERFORM 1100-INFORMA-LIMITE THRU 1100-INFORMA-LIMITE-FIM
+                   VARYING IND FROM 1 BY 1 UNTIL IND > 9.
+                OPEN INPUT PRODUTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO PRODUTO"
+                   STOP RUN.
+                OPEN OUTPUT RELEST
+                IF ST-ERRO2 NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                   CLOSE PRODUTO
+                   STOP RUN.
+                MOVE SPACES TO REGRELEST
+                MOVE "RELATORIO DE REPOSICAO DE ESTOQUE" TO REGRELEST
+                WRITE REGRELEST.
+                MOVE SPACES TO REGRELEST
+                WRITE REGRELEST.
+       1000-INICIALIZA-FIM.
+                EXIT.
+      *
+       1100-INFORMA-LIMITE.
+                DISPLAY "PONTO DE PEDIDO P/ " TABCLASSIFICAO(IND)
+                        " (ENTER = " W-LIMITE(IND) "): ".
+                MOVE ZEROS TO W-LIMITEINF.
+                ACCEPT W-LIMITEINF.
+                IF W-LIMITEINF NOT = ZEROS
+                   MOVE W-LIMITEINF TO W-LIMITE(IND).
+       1100-INFORMA-LIMITE-FIM.
+                EXIT.
+      *
+       2000-PROCESSA.
+                READ PRODUTO NEXT RECORD
+                AT END
+                   MOVE "S" TO W-FIM
+                   GO TO 2000-PROCESSA-FIM.
+                ADD 1 TO W-CONTLIDOS
+                IF SITUACAO NOT = "A"
+                   GO TO 2000-PROCESSA-FIM.
+                MOVE CLASSIFICACAO TO W-CLASSATU
+                IF W-CLASSATU < 1 OR W-CLASSATU > 9
+                   MOVE 9 TO W-CLASSATU.
+                IF ESTOQUE >= W-LIMITE(W-CLASSATU)
+                   GO TO 2000-PROCESSA-FIM.
+                PERFORM 2100-ACUMULA THRU 2100-ACUMULA-FIM.
+       2000-PROCESSA-FIM.
+                EXIT.
+      *
+       2100-ACUMULA.
+                ADD 1 TO W-CONTABAIXO
+                IF W-BALDE-QTD(W-CLASSATU) >= 200
+                   GO TO 2100-ACUMULA-FIM.
+                ADD 1 TO W-BALDE-QTD(W-CLASSATU)
+                MOVE SPACES TO LINHA-REL
+                MOVE CODIGO     TO LR-CODIGO
+                MOVE DESCRICAO  TO LR-DESCRICAO
+                MOVE ESTOQUE    TO LR-ESTOQUE
+                MOVE W-LIMITE(W-CLASSATU) TO LR-LIMITE
+                MOVE W-BALDE-QTD(W-CLASSATU) TO IND
+                MOVE LINHA-REL
+                     TO W-BALDE-LINHA(W-CLASSATU IND).
+       2100-ACUMULA-FIM.
+                EXIT.
+      *
+       9000-FINALIZA.
+                PERFORM 9100-IMPRIME-CLASSIF
+                        THRU 9100-IMPRIME-CLASSIF-FIM
+                   VARYING W-CLASSATU FROM 1 BY 1 UNTIL W-CLASSATU > 9.
+                MOVE SPACES TO REGRELEST
+                WRITE REGRELEST.
+                MOVE SPACES TO REGRELEST
+                STRING "PRODUTOS LIDOS......: " W-CONTLIDOS
+                        DELIMITED BY SIZE INTO REGRELEST
+                WRITE REGRELEST.
+                MOVE SPACES TO REGRELEST
+                STRING "ABAIXO DO PEDIDO....: " W-CONTABAIXO
+                        DELIMITED BY SIZE INTO REGRELEST
+                WRITE REGRELEST.
+                CLOSE PRODUTO.
+                CLOSE RELEST.
+       9000-FINALIZA-FIM.
+                EXIT.
+      *
+       9100-IMPRIME-CLASSIF.
+                IF W-BALDE-QTD(W-CLASSATU) = ZEROS
+                   GO TO 9100-IMPRIME-CLASSIF-FIM.
+                MOVE SPACES TO REGRELEST
+                WRITE REGRELEST.
+                MOVE SPACES TO REGRELEST
+                STRING "CLASSIFICACAO: " TABCLASSIFICAO(W-CLASSATU)
+                        DELIMITED BY SIZE INTO REGRELEST
+                WRITE REGRELEST.
+                MOVE ZEROS TO IND.
+                PERFORM 9150-IMPRIME-LINHA THRU 9150-IMPRIME-LINHA-FIM
+                   VARYING IND FROM 1 BY 1
+                   UNTIL IND > W-BALDE-QTD(W-CLASSATU).
+       9100-IMPRIME-CLASSIF-FIM.
+                EXIT.
+      *
+       9150-IMPRIME-LINHA.
+                MOVE W-BALDE-LINHA(W-CLASSATU IND) TO REGRELEST.
+                WRITE REGRELEST.
+       9150-IMPRIME-LINHA-FIM.
+                EXIT.
